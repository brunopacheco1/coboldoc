@@ -0,0 +1,811 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDENTRY.
+       AUTHOR. TOM HOLT.
+      ******************************************************************
+      * DATE       CHANGED BY    DESCRIPTION                           *
+      * --------   ------------  --------------------------------------*
+      * 08.09.26   tholt         INITIAL CHANGE (00001)                *
+      * 08.09.26   tholt         ITEM QUANTITY/COST WIDENED TO SIGNED  *
+      *                          SO AN EXCHANGE CAN CREDIT AND SELL ON *
+      *                          THE SAME TICKET (00002)               *
+      * 08.09.26   tholt         DISCOUNT TIER RATES WIDENED TO THREE  *
+      *                          DECIMAL PLACES FOR FINER PROMOTIONAL  *
+      *                          RATES (00003)                         *
+      * 08.09.26   tholt         RUNNING SUBTOTAL DISPLAY AND MANAGER- *
+      *                          APPROVED DISCOUNT OVERRIDE AUDIT LOG  *
+      *                          ADDED (00004)                         *
+      ******************************************************************
+      * 0001 - MAIN PROCESS, ENTERED BY CONTENT FROM PETSTORE           *
+      * 0002 - ASKS ITEM DETAILS AS MANY TIMES AS THE USER WANTS       *
+      * 0003 - APPLIES THE DISCOUNT TO THE TOTAL                       *
+      * 0004 - LOOKS UP THE ITEM MASTER RECORD FOR THE ENTERED CODE    *
+      * 0005 - APPLIES SALES TAX AND COMPUTES THE FINAL TOTAL DUE      *
+      * 0006 - APPENDS THE COMPLETED TICKET TO THE SALES JOURNAL       *
+      * 0007 - WRITES ONE JOURNAL DETAIL RECORD FOR A LINE ITEM        *
+      * 0008 - ACCEPTS CASH TENDERED AND COMPUTES CHANGE DUE           *
+      * 0009 - VOIDS A LINE ITEM BEFORE CHECKOUT                       *
+      * 0010 - SHIFTS THE ITEM TABLE UP AFTER A VOID                   *
+      * 0011 - VALIDATES AND ACCEPTS THE ITEM QUANTITY                 *
+      * 0012 - SAVES THE IN-PROGRESS TICKET TO THE CHECKPOINT FILE     *
+      * 0013 - RELOADS AN IN-PROGRESS TICKET FROM THE CHECKPOINT FILE  *
+      * 0014 - CONVERTS AN IMPORTED ITEM'S PRICE TO DOMESTIC CURRENCY  *
+      * 0015 - POSTS LOYALTY POINTS EARNED TO THE CUSTOMER MASTER      *
+      * 0016 - DISPLAYS THE RUNNING SUBTOTAL AFTER AN ITEM IS ENTERED  *
+      * 0017 - OFFERS A MANAGER-APPROVED DISCOUNT OVERRIDE             *
+      * 0018 - VALIDATES THE MANAGER'S CREDENTIALS FOR AN OVERRIDE     *
+      * 0019 - WRITES THE DISCOUNT OVERRIDE AUDIT RECORD               *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITEM-MASTER-FILE ASSIGN TO "ITEMMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS IM-ITEM-CODE
+               ALTERNATE RECORD KEY IS IM-UPC
+               FILE STATUS IS WS-IM-STATUS.
+           SELECT SALES-JOURNAL-FILE ASSIGN TO "SALESJRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JRN-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CKPT-KEY
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CM-STATUS.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EM-EMPLOYEE-ID
+               FILE STATUS IS WS-EM-STATUS.
+           SELECT OVERRIDE-LOG-FILE ASSIGN TO "OVRDLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVRD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ITEM-MASTER-FILE.
+       01  IM-RECORD.
+           05  IM-ITEM-CODE      PIC X(05).
+           05  IM-UPC            PIC X(12).
+           05  IM-DESCRIPTION    PIC X(16).
+           05  IM-PRICE          PIC 999V99 COMP-3.
+           05  IM-CURRENCY-CODE  PIC X(03) VALUE 'USD'.
+               88  IM-CURRENCY-DOMESTIC  VALUE 'USD' SPACES.
+           05  IM-CATEGORY-CODE  PIC X(04).
+
+       FD  SALES-JOURNAL-FILE.
+           COPY SALESJRN.
+
+      *    CHECKPOINT-FILE HOLDS ONE IN-PROGRESS TICKET PER REGISTER/
+      *    OPERATOR SO A SALE THAT IS STILL BEING RUNG UP CAN BE
+      *    RELOADED AT 0001-START AFTER A TERMINAL HANG OR POWER BLIP
+      *    INSTEAD OF STARTING THE WHOLE TICKET OVER.
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-KEY.
+               10  CKPT-REGISTER-ID    PIC X(04).
+               10  CKPT-OPERATOR-ID    PIC X(06).
+           05  CKPT-ITEM-COUNT         PIC 9(4).
+           05  CKPT-ITEM
+                   OCCURS 1 TO 1700 TIMES DEPENDING ON CKPT-ITEM-COUNT
+                   INDEXED BY CKPT-IDX.
+               10  CKPT-ITEM-CODE        PIC X(05).
+               10  CKPT-ITEM-DESCRIPTION PIC X(16).
+               10  CKPT-ITEM-PRICE       PIC 999V99.
+               10  CKPT-ITEM-QUANTITY    PIC S999.
+               10  CKPT-ITEM-COST        PIC S999V99.
+               10  CKPT-ITEM-CATEGORY-CODE PIC X(04).
+
+      *    CUSTOMER-MASTER-FILE HOLDS THE LOYALTY POINTS BALANCE FOR
+      *    EACH ENROLLED CUSTOMER, KEYED BY THE CUSTOMER ID PRINTED ON
+      *    THEIR PUNCH CARD. POINTS ARE POSTED BY 0015-POST-LOYALTY-
+      *    POINTS ONCE A TICKET CARRYING A CUSTOMER ID HAS JOURNALED.
+       FD  CUSTOMER-MASTER-FILE.
+       01  CM-RECORD.
+           05  CM-CUSTOMER-ID       PIC X(08).
+           05  CM-POINTS-BALANCE    PIC 9(7).
+
+      *    EMPLOYEE-MASTER-FILE IS CHECKED HERE, THE SAME WAY PETSTORE
+      *    CHECKS IT AT SIGN-ON, TO CONFIRM A MANAGER OVERRIDE IS BEING
+      *    APPROVED BY A KNOWN, ACTIVE EMPLOYEE WITH EM-MANAGER-FLAG
+      *    SET, NOT JUST ANY EMPLOYEE ID KEYED AT THE REGISTER.
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY EMPMAST.
+
+      *    OVERRIDE-LOG-FILE RECORDS EVERY MANAGER-APPROVED DISCOUNT
+      *    OVERRIDE: WHO APPROVED IT, WHEN, AND THE TICKET'S TOTAL
+      *    BEFORE AND AFTER THE OVERRIDE, SO DISCOUNTING OUTSIDE THE
+      *    NORMAL TIER RULE IS ALWAYS TRACEABLE.
+       FD  OVERRIDE-LOG-FILE.
+       01  OVRD-LOG-RECORD.
+           05  OVRD-TICKET-NUMBER     PIC X(14).
+           05  OVRD-REGISTER-ID       PIC X(04).
+           05  OVRD-OPERATOR-ID       PIC X(06).
+           05  OVRD-MANAGER-ID        PIC X(06).
+           05  OVRD-DATE              PIC X(08).
+           05  OVRD-TIME              PIC X(06).
+           05  OVRD-ORIGINAL-TOTAL    PIC S9(5)V99.
+           05  OVRD-OVERRIDE-TOTAL    PIC S9(5)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ITEM-COUNT        PIC 9(4) VALUE ZERO.
+       01  WS-ITEM
+               OCCURS 1 TO 2000 TIMES DEPENDING ON WS-ITEM-COUNT
+               INDEXED BY I.
+           05  ITEM-CODE        PIC X(05).
+           05  ITEM-DESCRIPTION PIC X(16).
+           05  ITEM-PRICE       PIC 999V99.
+           05  ITEM-QUANTITY    PIC S999.
+           05  ITEM-COST        PIC S999V99.
+           05  ITEM-CATEGORY-CODE PIC X(04).
+
+      *    TOTAL-QUANTITY AND THE MONEY TOTALS BELOW ARE SIGNED SO AN
+      *    EXCHANGE TICKET'S NEGATIVE (CREDIT) LINES NET AGAINST ITS
+      *    POSITIVE (NEW-SALE) LINES INSTEAD OF JUST ACCUMULATING THEIR
+      *    MAGNITUDE.
+       01  WS-BILL.
+           05  TOTAL-QUANTITY          PIC S999 VALUE ZEROES.
+           05  TOTAL-COST              PIC S99999V99 VALUE ZEROES.
+           05  TOTAL-COST-DISCOUNTED   PIC S99999V99 VALUE ZEROES.
+           05  TOTAL-TAX               PIC S99999V99 VALUE ZEROES.
+           05  TOTAL-GRAND             PIC S99999V99 VALUE ZEROES.
+           05  TENDERED-AMOUNT         PIC 99999V99 VALUE ZEROES.
+           05  CHANGE-DUE              PIC 99999V99 VALUE ZEROES.
+
+       01  WS-DISCOUNT-DISTANCE        PIC S9(5)V99 VALUE ZEROES.
+
+       01  WS-CONTROL.
+           05  J                       PIC 9(4) VALUE 1.
+           05  MINIMUM-FOR-DISCOUNT    PIC 999 VALUE 050.
+           05  WS-DISCOUNT-RATE        PIC V999 VALUE ZERO.
+           05  TAX-RATE                PIC V999 VALUE .070.
+           05  USER-ANSWER             PIC A.
+               88  DONE                VALUE 'N'.
+               88  VOID-REQUESTED      VALUE 'V'.
+           05  WS-VOID-LINE            PIC 9(4).
+           05  WS-IM-STATUS            PIC XX.
+               88  IM-STATUS-OK        VALUE '00'.
+               88  IM-STATUS-NOTFOUND  VALUE '23'.
+           05  WS-JRN-STATUS           PIC XX.
+               88  JRN-STATUS-OK       VALUE '00'.
+               88  JRN-STATUS-EOF      VALUE '10'.
+           05  WS-TICKET-NUMBER        PIC X(14).
+           05  TENDER-STATUS           PIC X VALUE 'N'.
+               88  TENDER-VALID        VALUE 'Y'.
+           05  REGISTER-ID             PIC X(04).
+           05  OPERATOR-ID             PIC X(06).
+           05  WS-QTY-ENTRY            PIC S999.
+           05  WS-QTY-STATUS           PIC X VALUE 'N'.
+               88  QTY-ENTRY-OK        VALUE 'Y'.
+           05  WS-CKPT-STATUS          PIC XX.
+               88  CKPT-STATUS-OK      VALUE '00'.
+               88  CKPT-STATUS-NOTFOUND VALUE '23' '35'.
+           05  RESUME-ANSWER           PIC X VALUE 'N'.
+               88  RESUME-TICKET       VALUE 'Y'.
+           05  WS-SCAN-ENTRY           PIC X(12).
+           05  WS-CUSTOMER-ID          PIC X(08).
+           05  WS-LOYALTY-POINTS       PIC 9(5).
+           05  WS-CM-STATUS            PIC XX.
+               88  CM-STATUS-OK        VALUE '00'.
+               88  CM-STATUS-NOTFOUND  VALUE '23' '35'.
+           05  WS-EM-STATUS            PIC XX.
+               88  EM-STATUS-OK        VALUE '00'.
+               88  EM-STATUS-NOTFOUND  VALUE '23' '35'.
+           05  WS-OVRD-STATUS          PIC XX.
+               88  OVRD-STATUS-OK      VALUE '00'.
+           05  WS-OVERRIDE-ANSWER      PIC X VALUE 'N'.
+               88  OVERRIDE-REQUESTED  VALUE 'Y'.
+           05  WS-OVERRIDE-STATUS      PIC X VALUE 'N'.
+               88  OVERRIDE-OK         VALUE 'Y'.
+               88  OVERRIDE-CANCELED   VALUE 'C'.
+           05  WS-MANAGER-ID           PIC X(06).
+           05  WS-MANAGER-PIN          PIC X(04).
+           05  WS-OVERRIDE-RATE        PIC V999.
+
+      *    DISCOUNT-TIER-VALUES HOLDS THE BREAKPOINT/RATE TABLE AS A
+      *    LITERAL SO IT CAN BE MAINTAINED ON ONE LINE; THE TABLE
+      *    BELOW REDEFINES IT AS MINIMUM/RATE PAIRS. TIERS MUST STAY
+      *    IN ASCENDING ORDER OF TIER-MINIMUM. TIER-RATE CARRIES THREE
+      *    DECIMAL PLACES SO A PROMOTIONAL RATE LIKE 12.5% (.125) CAN
+      *    BE CONFIGURED HERE WITHOUT A PROGRAM CHANGE.
+       01  DISCOUNT-TIER-VALUES.
+           05  FILLER                  PIC X(18)
+                   VALUE '050050100100250200'.
+       01  WS-DISCOUNT-TIERS REDEFINES DISCOUNT-TIER-VALUES.
+           05  DISCOUNT-TIER OCCURS 3 TIMES INDEXED BY DT-IDX.
+               10  TIER-MINIMUM        PIC 999.
+               10  TIER-RATE           PIC V999.
+
+      *    CURRENCY-RATE-VALUES HOLDS THE FOREIGN-TO-DOMESTIC EXCHANGE
+      *    RATE TABLE FOR IMPORTED STOCK AS A LITERAL, REDEFINED BELOW
+      *    AS CODE/RATE PAIRS. AN ITEM MASTER RECORD WITH A NON-USD
+      *    IM-CURRENCY-CODE IS CONVERTED TO DOMESTIC CURRENCY AGAINST
+      *    THIS TABLE WHEN THE ITEM IS LOOKED UP.
+       01  CURRENCY-RATE-VALUES.
+           05  FILLER                  PIC X(24)
+                   VALUE 'CAD07400EUR11000GBP12800'.
+       01  WS-CURRENCY-RATES REDEFINES CURRENCY-RATE-VALUES.
+           05  CURRENCY-RATE OCCURS 3 TIMES INDEXED BY CR-IDX.
+               10  CURRENCY-RATE-CODE  PIC X(03).
+               10  CURRENCY-RATE-VALUE PIC 9V9999.
+
+       LINKAGE SECTION.
+       01  LK-REGISTER-ID              PIC X(04).
+       01  LK-OPERATOR-ID              PIC X(06).
+       01  LK-CUSTOMER-ID              PIC X(08).
+       01  LK-RESUME-ANSWER            PIC X.
+       01  LK-TICKET-NUMBER            PIC X(14).
+
+       PROCEDURE DIVISION USING LK-REGISTER-ID, LK-OPERATOR-ID,
+               LK-CUSTOMER-ID, LK-RESUME-ANSWER, LK-TICKET-NUMBER.
+
+      ******************************************************************
+      * This is the initial paragraph, entered BY CONTENT from          *
+      * PETSTORE's 0001-START with the register/operator/customer ID,   *
+      * the resume answer, and the ticket number already decided, so an *
+      * order can be rung up here while PETSTORE's caller goes on to    *
+      * its next customer without waiting on BILLPRINT to finish.       *
+      * CALLED BY: PETSTORE 0001                                        *
+      *	CALLS: 0003, 0005, 0006, 0008, 0013, 0015, BILLPRINT           *
+      ******************************************************************
+       0001-START.
+           MOVE LK-REGISTER-ID   TO REGISTER-ID.
+           MOVE LK-OPERATOR-ID   TO OPERATOR-ID.
+           MOVE LK-CUSTOMER-ID   TO WS-CUSTOMER-ID.
+           MOVE LK-RESUME-ANSWER TO RESUME-ANSWER.
+           MOVE LK-TICKET-NUMBER TO WS-TICKET-NUMBER.
+           SET I TO 1.
+           IF RESUME-TICKET
+              PERFORM 0013-RESTART-TICKET
+           END-IF.
+           OPEN INPUT ITEM-MASTER-FILE.
+           PERFORM 0002-ASK-FOR-ITEM UNTIL DONE.
+           CLOSE ITEM-MASTER-FILE.
+           PERFORM 0003-CALCULATE-DISCOUNT.
+           PERFORM 0005-CALCULATE-TAX.
+           DISPLAY 'Discounted total: ' TOTAL-COST-DISCOUNTED.
+           DISPLAY 'Tax: ' TOTAL-TAX.
+           DISPLAY 'Total due: ' TOTAL-GRAND.
+           PERFORM 0008-ACCEPT-TENDER UNTIL TENDER-VALID.
+           PERFORM 0006-WRITE-JOURNAL.
+           PERFORM 0015-POST-LOYALTY-POINTS.
+           CALL 'BILLPRINT' USING BY CONTENT
+               WS-TICKET-NUMBER, REGISTER-ID, OPERATOR-ID, WS-ITEM-COUNT
+               BY REFERENCE WS-ITEM
+               BY CONTENT WS-BILL
+           END-CALL.
+           GOBACK.
+       0001-END.
+
+      ******************************************************************
+      * This paragraph is responsible to ask the user to               *
+      *  input items into the system. It will request first the item   *
+      * code, looking up its description and price on the item master  *
+      * file, then it will ask for the item quantity. Once the user    *
+      * enters that data, the system will ask if the user wants to     *
+      * enter a new item (y/n question).                               *
+      * <p>                                                            *
+      * At Each new item, the system computes the final item cost,     *
+      * that is the price and multiplies by the quantity. A negative   *
+      * quantity (an exchange credit line) yields a negative item      *
+      * cost, which nets against the ticket's other lines rather than  *
+      * requiring a separate return transaction. After the item is     *
+      * entered, the cashier may answer Y for another item, N to check *
+      * out, or V to void a line already rung up. The running subtotal *
+      * is displayed after each item so the cashier can tell the       *
+      * customer how close the order is to the discount threshold      *
+      * without waiting for checkout.                                  *
+      * CALLED BY: 0001                                                *
+      *	CALLS: 0004, 0009, 0011, 0012, 0016                            *
+      ******************************************************************
+       0002-ASK-FOR-ITEM.
+           MOVE I TO WS-ITEM-COUNT.
+           MOVE SPACES TO WS-IM-STATUS.
+           PERFORM 0004-LOOKUP-ITEM UNTIL IM-STATUS-OK.
+           MOVE 'N' TO WS-QTY-STATUS.
+           PERFORM 0011-ACCEPT-QUANTITY UNTIL QTY-ENTRY-OK.
+           MOVE WS-QTY-ENTRY TO ITEM-QUANTITY (I).
+           COMPUTE ITEM-COST (I) = ITEM-QUANTITY (I) * ITEM-PRICE (I).
+           ADD ITEM-QUANTITY (I) TO TOTAL-QUANTITY.
+           ADD ITEM-COST (I) TO TOTAL-COST.
+           ADD 1 TO I.
+           PERFORM 0012-WRITE-CHECKPOINT.
+           PERFORM 0016-DISPLAY-RUNNING-SUBTOTAL.
+           DISPLAY 'Items to include? Y/N, V to void a line'.
+           ACCEPT USER-ANSWER.
+           PERFORM 0009-VOID-ITEM UNTIL NOT VOID-REQUESTED.
+       0002-END.
+
+      ******************************************************************
+      * This paragraph is responsible to compute the final discount on *
+      * the user's bill. The total cost is matched against the        *
+      * DISCOUNT-TIER table (ascending breakpoints) and the rate of   *
+      * the highest breakpoint the order qualifies for is applied. An *
+      * order under MINIMUM-FOR-DISCOUNT gets no discount at all.     *
+      * <p>                                                            *
+      * Example: tiers are 50/.05, 100/.10, 250/.20. A $150 order      *
+      * qualifies for the 100 tier, so the discounted total is         *
+      * $150 - ($150 * .10) = $135. An order under MINIMUM-FOR-        *
+      * DISCOUNT can still be discounted if a manager approves a       *
+      * one-off override.                                              *
+      * CALLED BY: 0001                                                *
+      *	CALLS: 0017                                                    *
+      ******************************************************************
+       0003-CALCULATE-DISCOUNT.
+           MOVE ZERO TO WS-DISCOUNT-RATE.
+           IF TOTAL-COST IS GREATER THAN OR EQUAL TO
+                 MINIMUM-FOR-DISCOUNT
+              PERFORM VARYING DT-IDX FROM 1 BY 1 UNTIL DT-IDX > 3
+                 IF TOTAL-COST IS GREATER THAN OR EQUAL TO
+                       TIER-MINIMUM (DT-IDX)
+                    MOVE TIER-RATE (DT-IDX) TO WS-DISCOUNT-RATE
+                 END-IF
+              END-PERFORM
+           ELSE
+              PERFORM 0017-OFFER-MANAGER-OVERRIDE
+           END-IF.
+           COMPUTE TOTAL-COST-DISCOUNTED =
+              TOTAL-COST - (TOTAL-COST * WS-DISCOUNT-RATE).
+       0003-END.
+
+      ******************************************************************
+      * This paragraph is responsible to prompt for an item code and    *
+      * look it up on the item master file, filling in the              *
+      * description and price for the current line from the master     *
+      * record so the cashier never has to key a price by hand. A code  *
+      * that is not on file is rejected and re-prompted rather than     *
+      * billing the customer for a phantom item.                        *
+      * <p>                                                             *
+      * A wedge-style barcode scanner feeds the same ACCEPT as a typed  *
+      * entry, terminated by its own Enter key, so a full numeric UPC   *
+      * is told apart from a short typed item code by content: a typed *
+      * code never fills all twelve positions with digits. A numeric   *
+      * entry is looked up by the item master's alternate UPC key      *
+      * instead of the primary item-code key.                          *
+      * CALLED BY: 0002                                                *
+      *	CALLS: 0014                                                    *
+      ******************************************************************
+       0004-LOOKUP-ITEM.
+           DISPLAY 'Item code or scan UPC:'.
+           ACCEPT WS-SCAN-ENTRY.
+           IF WS-SCAN-ENTRY IS NUMERIC
+              MOVE WS-SCAN-ENTRY TO IM-UPC
+              READ ITEM-MASTER-FILE KEY IS IM-UPC
+                  INVALID KEY
+                     DISPLAY 'UPC NOT ON FILE, PLEASE RE-ENTER: '
+                        WS-SCAN-ENTRY
+              END-READ
+              IF IM-STATUS-OK
+                 MOVE IM-ITEM-CODE TO ITEM-CODE (I)
+              END-IF
+           ELSE
+              MOVE WS-SCAN-ENTRY (1:5) TO ITEM-CODE (I)
+              MOVE ITEM-CODE (I) TO IM-ITEM-CODE
+              READ ITEM-MASTER-FILE
+                  INVALID KEY
+                     DISPLAY 'ITEM CODE NOT ON FILE, PLEASE RE-ENTER: '
+                        ITEM-CODE (I)
+              END-READ
+           END-IF.
+           IF IM-STATUS-OK
+              MOVE IM-DESCRIPTION TO ITEM-DESCRIPTION (I)
+              MOVE IM-PRICE TO ITEM-PRICE (I)
+              MOVE IM-CATEGORY-CODE TO ITEM-CATEGORY-CODE (I)
+              IF NOT IM-CURRENCY-DOMESTIC
+                 PERFORM 0014-CONVERT-CURRENCY
+              END-IF
+           END-IF.
+       0004-END.
+
+      ******************************************************************
+      * This paragraph is responsible to apply sales tax to the        *
+      * discounted total and roll it up into the final amount due.     *
+      * CALLED BY: 0001                                                *
+      *	CALLS:                                                         *
+      ******************************************************************
+       0005-CALCULATE-TAX.
+           COMPUTE TOTAL-TAX ROUNDED =
+              TOTAL-COST-DISCOUNTED * TAX-RATE.
+           ADD TOTAL-COST-DISCOUNTED TOTAL-TAX GIVING TOTAL-GRAND.
+       0005-END.
+
+      ******************************************************************
+      * This paragraph is responsible to append the completed ticket   *
+      * to the sales journal so end-of-day reporting has a permanent   *
+      * record of every sale, not just what scrolled past on screen.   *
+      * Once the ticket is journaled the checkpoint record for this     *
+      * register/operator is no longer needed and is removed so it is  *
+      * not mistakenly offered as a resumable ticket on the next sale. *
+      * CALLED BY: 0001                                                *
+      *	CALLS: 0007                                                    *
+      ******************************************************************
+       0006-WRITE-JOURNAL.
+           INITIALIZE JOURNAL-RECORD.
+           MOVE 'H'                    TO JRN-RECORD-TYPE.
+           MOVE WS-TICKET-NUMBER       TO JRN-TICKET-NUMBER.
+           MOVE REGISTER-ID            TO JRN-REGISTER-ID.
+           MOVE OPERATOR-ID            TO JRN-OPERATOR-ID.
+           MOVE TOTAL-QUANTITY         TO JRN-TOTAL-QUANTITY.
+           MOVE TOTAL-COST             TO JRN-TOTAL-COST.
+           MOVE TOTAL-COST-DISCOUNTED  TO JRN-TOTAL-COST-DISCOUNTED.
+           MOVE TOTAL-TAX              TO JRN-TOTAL-TAX.
+           OPEN EXTEND SALES-JOURNAL-FILE.
+           WRITE JOURNAL-RECORD.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-ITEM-COUNT
+              PERFORM 0007-WRITE-JOURNAL-DETAIL
+           END-PERFORM.
+           CLOSE SALES-JOURNAL-FILE.
+           MOVE REGISTER-ID TO CKPT-REGISTER-ID.
+           MOVE OPERATOR-ID TO CKPT-OPERATOR-ID.
+           OPEN I-O CHECKPOINT-FILE.
+           DELETE CHECKPOINT-FILE
+               INVALID KEY
+                  CONTINUE
+           END-DELETE.
+           CLOSE CHECKPOINT-FILE.
+       0006-END.
+
+      ******************************************************************
+      * This paragraph is responsible to append one detail record to   *
+      * the sales journal for the current line item, so a later return *
+      * can look up exactly what was sold on this ticket.               *
+      * CALLED BY: 0006                                                *
+      *	CALLS:                                                         *
+      ******************************************************************
+       0007-WRITE-JOURNAL-DETAIL.
+           INITIALIZE JOURNAL-RECORD.
+           MOVE 'D'                   TO JRN-RECORD-TYPE.
+           MOVE WS-TICKET-NUMBER      TO JRN-TICKET-NUMBER.
+           MOVE REGISTER-ID           TO JRN-REGISTER-ID.
+           MOVE OPERATOR-ID           TO JRN-OPERATOR-ID.
+           MOVE J                     TO JRN-LINE-NUMBER.
+           MOVE ITEM-CODE (J)         TO JRN-ITEM-CODE.
+           MOVE ITEM-DESCRIPTION (J)  TO JRN-ITEM-DESCRIPTION.
+           MOVE ITEM-PRICE (J)        TO JRN-ITEM-PRICE.
+           MOVE ITEM-QUANTITY (J)     TO JRN-ITEM-QUANTITY.
+           MOVE ITEM-COST (J)         TO JRN-ITEM-COST.
+           MOVE ITEM-CATEGORY-CODE (J) TO JRN-ITEM-CATEGORY-CODE.
+           WRITE JOURNAL-RECORD.
+       0007-END.
+
+      ******************************************************************
+      * This paragraph is responsible to accept the amount of cash     *
+      * tendered by the customer, validate it covers the total due,    *
+      * and compute and display the change owed. A short tender is     *
+      * rejected and re-prompted.                                      *
+      * CALLED BY: 0001                                                *
+      *	CALLS:                                                         *
+      ******************************************************************
+       0008-ACCEPT-TENDER.
+           DISPLAY 'Amount tendered:'.
+           ACCEPT TENDERED-AMOUNT.
+           IF TENDERED-AMOUNT IS GREATER THAN OR EQUAL TO TOTAL-GRAND
+              COMPUTE CHANGE-DUE = TENDERED-AMOUNT - TOTAL-GRAND
+              DISPLAY 'Change due: ' CHANGE-DUE
+              SET TENDER-VALID TO TRUE
+           ELSE
+              DISPLAY 'Amount tendered is less than the total due, '
+                 'please re-enter.'
+           END-IF.
+       0008-END.
+
+      ******************************************************************
+      * This paragraph is responsible to void a line item keyed in     *
+      * error. The cashier keys the line number to remove; its         *
+      * quantity and cost are backed out of the running totals and     *
+      * the remaining lines are closed up over the gap. The cashier is *
+      * then re-asked the Y/N/V question so another void (or the next  *
+      * item) can follow.                                              *
+      * CALLED BY: 0002                                                *
+      *	CALLS: 0010, 0012                                              *
+      ******************************************************************
+       0009-VOID-ITEM.
+           DISPLAY 'Line number to void:'.
+           ACCEPT WS-VOID-LINE.
+           IF WS-VOID-LINE IS GREATER THAN ZERO
+                 AND WS-VOID-LINE IS LESS THAN I
+              SUBTRACT ITEM-QUANTITY (WS-VOID-LINE) FROM TOTAL-QUANTITY
+              SUBTRACT ITEM-COST (WS-VOID-LINE) FROM TOTAL-COST
+              PERFORM 0010-SHIFT-ITEMS-UP
+              SUBTRACT 1 FROM I
+              SUBTRACT 1 FROM WS-ITEM-COUNT
+              PERFORM 0012-WRITE-CHECKPOINT
+           ELSE
+              DISPLAY 'Invalid line number.'
+           END-IF.
+           DISPLAY 'Items to include? Y/N, V to void a line'.
+           ACCEPT USER-ANSWER.
+       0009-END.
+
+      ******************************************************************
+      * This paragraph is responsible to close the gap left by a       *
+      * voided line, sliding every line after it up by one position.   *
+      * CALLED BY: 0009                                                *
+      *	CALLS:                                                         *
+      ******************************************************************
+       0010-SHIFT-ITEMS-UP.
+           PERFORM VARYING J FROM WS-VOID-LINE BY 1
+                 UNTIL J IS EQUAL TO I - 1
+              MOVE WS-ITEM (J + 1) TO WS-ITEM (J)
+           END-PERFORM.
+       0010-END.
+
+      ******************************************************************
+      * This paragraph is responsible to prompt for the item quantity  *
+      * and reject anything that is not a non-zero number before it    *
+      * is allowed into the bill, so a fat-fingered entry never turns  *
+      * into a bad MOVE or an incorrect extended cost. A negative      *
+      * quantity is accepted as an exchange credit line, so only zero  *
+      * and non-numeric entries are rejected here.                     *
+      * CALLED BY: 0002                                                *
+      *	CALLS:                                                         *
+      ******************************************************************
+       0011-ACCEPT-QUANTITY.
+           MOVE 'N' TO WS-QTY-STATUS.
+           DISPLAY 'Item quantity (negative to credit an exchange):'.
+           ACCEPT WS-QTY-ENTRY.
+           IF WS-QTY-ENTRY IS NUMERIC AND
+                 WS-QTY-ENTRY IS NOT EQUAL TO ZERO
+              MOVE 'Y' TO WS-QTY-STATUS
+           ELSE
+              DISPLAY 'QUANTITY MUST BE A NON-ZERO NUMBER'
+           END-IF.
+       0011-END.
+
+      ******************************************************************
+      * This paragraph is responsible to save the current WS-ITEM      *
+      * table to the checkpoint file, keyed by register and operator   *
+      * ID, after every item added or voided. If this is the first     *
+      * checkpoint written for this register/operator the record does  *
+      * not exist yet, so a failed REWRITE falls back to a WRITE.      *
+      * CALLED BY: 0002, 0009                                          *
+      *	CALLS:                                                         *
+      ******************************************************************
+       0012-WRITE-CHECKPOINT.
+           MOVE REGISTER-ID TO CKPT-REGISTER-ID.
+           MOVE OPERATOR-ID TO CKPT-OPERATOR-ID.
+           IF WS-ITEM-COUNT IS GREATER THAN 1700
+              DISPLAY 'TICKET EXCEEDS CHECKPOINT CAPACITY, ONLY '
+                 'FIRST 1700 LINES ARE BEING CHECKPOINTED'
+              MOVE 1700 TO CKPT-ITEM-COUNT
+           ELSE
+              MOVE WS-ITEM-COUNT TO CKPT-ITEM-COUNT
+           END-IF.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > CKPT-ITEM-COUNT
+              MOVE ITEM-CODE (J)        TO CKPT-ITEM-CODE (J)
+              MOVE ITEM-DESCRIPTION (J) TO CKPT-ITEM-DESCRIPTION (J)
+              MOVE ITEM-PRICE (J)       TO CKPT-ITEM-PRICE (J)
+              MOVE ITEM-QUANTITY (J)    TO CKPT-ITEM-QUANTITY (J)
+              MOVE ITEM-COST (J)        TO CKPT-ITEM-COST (J)
+              MOVE ITEM-CATEGORY-CODE (J) TO CKPT-ITEM-CATEGORY-CODE (J)
+           END-PERFORM.
+           OPEN I-O CHECKPOINT-FILE.
+           IF CKPT-STATUS-NOTFOUND
+              CLOSE CHECKPOINT-FILE
+              OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+           REWRITE CKPT-RECORD
+               INVALID KEY
+                  WRITE CKPT-RECORD
+           END-REWRITE.
+           CLOSE CHECKPOINT-FILE.
+       0012-END.
+
+      ******************************************************************
+      * This paragraph is responsible to reload an in-progress ticket  *
+      * for the current register/operator from the checkpoint file,    *
+      * restoring WS-ITEM-COUNT, the WS-ITEM table, and the running    *
+      * totals so item entry can continue from where it left off. If   *
+      * no checkpoint is on file for this register/operator the        *
+      * cashier is told and a normal empty ticket is started instead.  *
+      * CALLED BY: 0001                                                *
+      *	CALLS:                                                         *
+      ******************************************************************
+       0013-RESTART-TICKET.
+           MOVE REGISTER-ID TO CKPT-REGISTER-ID.
+           MOVE OPERATOR-ID TO CKPT-OPERATOR-ID.
+           OPEN I-O CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                  DISPLAY 'NO CHECKPOINTED TICKET ON FILE, STARTING NEW'
+           END-READ.
+           IF CKPT-STATUS-OK
+              MOVE CKPT-ITEM-COUNT TO WS-ITEM-COUNT
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-ITEM-COUNT
+                 MOVE CKPT-ITEM-CODE (J)        TO ITEM-CODE (J)
+                 MOVE CKPT-ITEM-DESCRIPTION (J) TO ITEM-DESCRIPTION (J)
+                 MOVE CKPT-ITEM-PRICE (J)       TO ITEM-PRICE (J)
+                 MOVE CKPT-ITEM-QUANTITY (J)    TO ITEM-QUANTITY (J)
+                 MOVE CKPT-ITEM-COST (J)        TO ITEM-COST (J)
+                 MOVE CKPT-ITEM-CATEGORY-CODE (J)
+                    TO ITEM-CATEGORY-CODE (J)
+                 ADD ITEM-QUANTITY (J) TO TOTAL-QUANTITY
+                 ADD ITEM-COST (J) TO TOTAL-COST
+              END-PERFORM
+              SET I TO WS-ITEM-COUNT
+              ADD 1 TO I
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+       0013-END.
+
+      ******************************************************************
+      * This paragraph is responsible to convert the price of an       *
+      * imported item from its item master currency into domestic      *
+      * currency, using the CURRENCY-RATE table. An item master record  *
+      * with a currency code not in the table is left at its master    *
+      * price, since there is no rate to apply. A converted price that *
+      * would overflow ITEM-PRICE is rejected and left at its master   *
+      * (un-converted) price, with a message telling the cashier to    *
+      * re-enter the item, rather than silently ringing up a truncated  *
+      * price.                                                          *
+      * CALLED BY: 0004                                                *
+      *	CALLS:                                                         *
+      ******************************************************************
+       0014-CONVERT-CURRENCY.
+           PERFORM VARYING CR-IDX FROM 1 BY 1 UNTIL CR-IDX > 3
+              IF IM-CURRENCY-CODE IS EQUAL TO
+                    CURRENCY-RATE-CODE (CR-IDX)
+                 COMPUTE ITEM-PRICE (I) ROUNDED =
+                    ITEM-PRICE (I) * CURRENCY-RATE-VALUE (CR-IDX)
+                    ON SIZE ERROR
+                       DISPLAY 'CONVERTED PRICE TOO LARGE, ITEM CODE: '
+                          ITEM-CODE (I)
+              END-IF
+           END-PERFORM.
+       0014-END.
+
+      ******************************************************************
+      * This paragraph is responsible to post loyalty points earned on  *
+      * a completed sale to the customer master, at one point per whole *
+      * dollar of TOTAL-COST-DISCOUNTED. No customer ID was keyed for   *
+      * this ticket, nothing is posted. A customer ID not yet on file   *
+      * is enrolled with this ticket's points as its starting balance.  *
+      * A TICKET THAT NETS TO ZERO OR A CREDIT (AN EXCHANGE RETURNING   *
+      * MORE THAN WAS BOUGHT) EARNS NO POINTS, SINCE WS-LOYALTY-POINTS  *
+      * IS UNSIGNED AND WOULD OTHERWISE TAKE THE ABSOLUTE VALUE OF A    *
+      * NEGATIVE TOTAL-COST-DISCOUNTED.                                 *
+      * CALLED BY: 0001                                                *
+      *	CALLS:                                                         *
+      ******************************************************************
+       0015-POST-LOYALTY-POINTS.
+           IF WS-CUSTOMER-ID IS EQUAL TO SPACES
+              CONTINUE
+           ELSE IF TOTAL-COST-DISCOUNTED IS NOT GREATER THAN ZERO
+              CONTINUE
+           ELSE
+              COMPUTE WS-LOYALTY-POINTS = TOTAL-COST-DISCOUNTED
+              MOVE WS-CUSTOMER-ID TO CM-CUSTOMER-ID
+              OPEN I-O CUSTOMER-MASTER-FILE
+              IF CM-STATUS-NOTFOUND
+                 CLOSE CUSTOMER-MASTER-FILE
+                 OPEN OUTPUT CUSTOMER-MASTER-FILE
+                 MOVE WS-CUSTOMER-ID TO CM-CUSTOMER-ID
+                 MOVE WS-LOYALTY-POINTS TO CM-POINTS-BALANCE
+                 WRITE CM-RECORD
+              ELSE
+                 READ CUSTOMER-MASTER-FILE
+                     INVALID KEY
+                        MOVE WS-LOYALTY-POINTS TO CM-POINTS-BALANCE
+                        WRITE CM-RECORD
+                     NOT INVALID KEY
+                        ADD WS-LOYALTY-POINTS TO CM-POINTS-BALANCE
+                        REWRITE CM-RECORD
+                 END-READ
+              END-IF
+              CLOSE CUSTOMER-MASTER-FILE
+           END-IF
+           END-IF.
+       0015-END.
+
+      ******************************************************************
+      * This paragraph is responsible to display the running subtotal  *
+      * after an item is entered, along with how far the order          *
+      * currently is from MINIMUM-FOR-DISCOUNT -- once the order has    *
+      * reached that threshold it reports that the discount applies     *
+      * instead of a distance still to go.                               *
+      * CALLED BY: 0002                                                *
+      *	CALLS:                                                         *
+      ******************************************************************
+       0016-DISPLAY-RUNNING-SUBTOTAL.
+           DISPLAY 'Subtotal so far: ' TOTAL-COST.
+           IF TOTAL-COST IS GREATER THAN OR EQUAL TO
+                 MINIMUM-FOR-DISCOUNT
+              DISPLAY 'This order now qualifies for a discount.'
+           ELSE
+              COMPUTE WS-DISCOUNT-DISTANCE =
+                 MINIMUM-FOR-DISCOUNT - TOTAL-COST
+              DISPLAY WS-DISCOUNT-DISTANCE
+                 ' more to qualify for a discount.'
+           END-IF.
+       0016-END.
+
+      ******************************************************************
+      * This paragraph is responsible to offer a manager-approved       *
+      * discount override on an order that does not meet MINIMUM-FOR-   *
+      * DISCOUNT on its own. The cashier may decline, in which case no  *
+      * discount is applied, same as today.                             *
+      * CALLED BY: 0003                                                *
+      *	CALLS: 0018, 0019                                              *
+      ******************************************************************
+       0017-OFFER-MANAGER-OVERRIDE.
+           DISPLAY
+              'Order does not qualify for a discount. Override? Y/N'.
+           ACCEPT WS-OVERRIDE-ANSWER.
+           IF OVERRIDE-REQUESTED
+              MOVE 'N' TO WS-OVERRIDE-STATUS
+              PERFORM 0018-VALIDATE-MANAGER-OVERRIDE
+                 UNTIL OVERRIDE-OK OR OVERRIDE-CANCELED
+              IF OVERRIDE-OK
+                 MOVE WS-OVERRIDE-RATE TO WS-DISCOUNT-RATE
+                 PERFORM 0019-WRITE-OVERRIDE-LOG
+              END-IF
+           END-IF.
+       0017-END.
+
+      ******************************************************************
+      * This paragraph is responsible to accept and validate a          *
+      * manager's ID and PIN against the employee master before an     *
+      * override rate is accepted -- only a known, active employee     *
+      * with EM-MANAGER-FLAG set may approve one. A blank manager ID    *
+      * cancels the override attempt.                                   *
+      * CALLED BY: 0017                                                *
+      *	CALLS:                                                         *
+      ******************************************************************
+       0018-VALIDATE-MANAGER-OVERRIDE.
+           DISPLAY 'Manager ID (blank to cancel):'.
+           ACCEPT WS-MANAGER-ID.
+           IF WS-MANAGER-ID IS EQUAL TO SPACES
+              SET OVERRIDE-CANCELED TO TRUE
+           ELSE
+              DISPLAY 'Manager PIN:'
+              ACCEPT WS-MANAGER-PIN
+              MOVE WS-MANAGER-ID TO EM-EMPLOYEE-ID
+              OPEN INPUT EMPLOYEE-MASTER-FILE
+              READ EMPLOYEE-MASTER-FILE
+                  INVALID KEY
+                     DISPLAY 'MANAGER ID NOT RECOGNIZED'
+              END-READ
+              CLOSE EMPLOYEE-MASTER-FILE
+              IF EM-STATUS-OK AND EM-ACTIVE AND EM-IS-MANAGER
+                    AND EM-PIN IS EQUAL TO WS-MANAGER-PIN
+                 DISPLAY
+                    'Override rate (3 digits, 125 = 12.5%):'
+                 ACCEPT WS-OVERRIDE-RATE
+                 SET OVERRIDE-OK TO TRUE
+              ELSE
+                 DISPLAY 'MANAGER CREDENTIALS NOT ACCEPTED'
+              END-IF
+           END-IF.
+       0018-END.
+
+      ******************************************************************
+      * This paragraph is responsible to append one audit record to    *
+      * the override log for an approved discount override, recording  *
+      * who approved it, when, and the ticket's total before and after *
+      * the override, so discounting outside the normal tier rule is   *
+      * always traceable.                                               *
+      * CALLED BY: 0017                                                *
+      *	CALLS:                                                         *
+      ******************************************************************
+       0019-WRITE-OVERRIDE-LOG.
+           MOVE WS-TICKET-NUMBER   TO OVRD-TICKET-NUMBER.
+           MOVE REGISTER-ID        TO OVRD-REGISTER-ID.
+           MOVE OPERATOR-ID        TO OVRD-OPERATOR-ID.
+           MOVE WS-MANAGER-ID      TO OVRD-MANAGER-ID.
+           MOVE FUNCTION CURRENT-DATE (1:8)  TO OVRD-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6)  TO OVRD-TIME.
+           MOVE TOTAL-COST         TO OVRD-ORIGINAL-TOTAL.
+           COMPUTE OVRD-OVERRIDE-TOTAL =
+              TOTAL-COST - (TOTAL-COST * WS-OVERRIDE-RATE).
+           OPEN EXTEND OVERRIDE-LOG-FILE.
+           WRITE OVRD-LOG-RECORD.
+           CLOSE OVERRIDE-LOG-FILE.
+       0019-END.
+
+       END PROGRAM ORDENTRY.
