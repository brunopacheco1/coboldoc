@@ -3,84 +3,166 @@
        AUTHOR. BRUNO PACHECO.
       ******************************************************************
       * DATE       CHANGED BY    DESCRIPTION                           *
-      * --------   ------------  --------------------------------------* 
+      * --------   ------------  --------------------------------------*
       * 07.30.20   bpacheco      INITIAL CHANGE (00001)                *
+      * 08.09.26   tholt         ITEM MASTER LOOKUP REPLACES TYPED      *
+      *                          DESCRIPTION/PRICE ENTRY (00002)       *
+      * 08.09.26   tholt         WS-ITEM WIDENED TO OCCURS DEPENDING   *
+      *                          ON SO A BIG ORDER CANNOT OVERRUN THE  *
+      *                          TABLE (00003)                        *
+      * 08.09.26   tholt         MULTI-TIER DISCOUNT SCHEDULE (00004) *
+      * 08.09.26   tholt         ADDED SALES TAX CALCULATION (00005)  *
+      * 08.09.26   tholt         RECEIPT NOW PRINTS TO THE RECEIPT    *
+      *                          PRINTER, NOT JUST THE SCREEN (00006) *
+      * 08.09.26   tholt         APPEND EACH TICKET TO A SALES        *
+      *                          JOURNAL; SEE DAILYSALES (00007)      *
+      * 08.09.26   tholt         REJECT AND RE-PROMPT UNRECOGNIZED    *
+      *                          ITEM CODES (00008)                   *
+      * 08.09.26   tholt         CASH TENDER / CHANGE DUE (00009)     *
+      * 08.09.26   tholt         VOID A LINE ITEM BEFORE CHECKOUT     *
+      *                          (00010)                              *
+      * 08.09.26   tholt         CAPTURE REGISTER/OPERATOR ID ON      *
+      *                          EVERY SALE (00011)                   *
+      * 08.09.26   tholt         REJECT NON-NUMERIC/ZERO QUANTITY     *
+      *                          ENTRY AND RE-PROMPT (00012)          *
+      * 08.09.26   tholt         CHECKPOINT IN-PROGRESS TICKET; ADDED *
+      *                          RESUME-BY-REGISTER/OPERATOR (00013)  *
+      * 08.09.26   tholt         SCANNED UPC ACCEPTED AS AN           *
+      *                          ALTERNATIVE TO A TYPED ITEM CODE     *
+      *                          (00014)                               *
+      * 08.09.26   tholt         CONVERT IMPORTED ITEM PRICES TO      *
+      *                          DOMESTIC CURRENCY ON LOOKUP (00015)  *
+      * 08.09.26   tholt         RETURN/REFUND TRANSACTION MODE       *
+      *                          AGAINST A PRIOR JOURNAL TICKET       *
+      *                          (00016)                               *
+      * 08.09.26   tholt         CUSTOMER LOYALTY ID CAPTURE AND      *
+      *                          POINTS ACCRUAL (00017)                *
+      * 08.09.26   tholt         REQUIRE EMPLOYEE SIGN-ON BEFORE A     *
+      *                          TICKET CAN BE STARTED (00018)         *
+      * 08.09.26   tholt         CARRY ITEM CATEGORY CODE ONTO EACH    *
+      *                          LINE AND JOURNAL DETAIL (00019)       *
+      * 08.09.26   tholt         WRITE TICKET TAX TO THE JOURNAL FOR   *
+      *                          THE GL EXTRACT (00020)                *
+      * 08.09.26   tholt         ITEM MASTER PRICE CONVERTED TO        *
+      *                          COMP-3 (00021)                       *
+      * 08.09.26   tholt         ITEM ENTRY AND BILLING/PRINT SPLIT    *
+      *                          OUT INTO ORDENTRY AND BILLPRINT SO A  *
+      *                          SLOW PRINTER NO LONGER HOLDS UP THE   *
+      *                          NEXT SALE (00022)                    *
       ******************************************************************
       * 0001 - MAIN PROCESS                                            *
       * 0002 - PRINTING INITIAL WELCOMING MESSAGE                      *
-      * 0003 - ASKS ITEM DETAILS AS MANY TIMES AS THE USER WANTS       *
-      * 0004 - APPLIES THE DISCOUNT TO THE TOTAL                       *
-      * 0005 - DISPLAYS THE DETAILED BILL TO THE USER                  *
+      * 0016 - DRIVES A RETURN TRANSACTION AGAINST A PRIOR TICKET      *
+      * 0017 - FINDS THE JOURNAL HEADER FOR A RETURNED TICKET          *
+      * 0018 - LETS THE CASHIER PICK WHICH LINES TO RETURN             *
+      * 0019 - DISPLAYS AND PRINTS THE REFUND TOTAL                    *
+      * 0022 - REQUIRES AN EMPLOYEE SIGN-ON BEFORE A TICKET CAN START  *
+      *                                                                 *
+      * ITEM ENTRY, DISCOUNTING, TAX, TENDER, AND JOURNALING FOR A      *
+      * SALE NOW LIVE IN ORDENTRY, CALLED BY CONTENT FROM 0001 BELOW;   *
+      * ORDENTRY IN TURN CALLS BILLPRINT, WHICH QUEUES THE COMPLETED    *
+      * TICKET FOR PRTSPOOL TO PRINT ON ITS OWN SCHEDULE.               *
       ******************************************************************
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECEIPT-PRINTER-FILE ASSIGN TO "RCPTPRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RCPT-STATUS.
+           SELECT SALES-JOURNAL-FILE ASSIGN TO "SALESJRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JRN-STATUS.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EM-EMPLOYEE-ID
+               FILE STATUS IS WS-EM-STATUS.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-ITEM OCCURS 100 TIMES INDEXED BY I.
-           05  ITEM-DESCRIPTION PIC X(16).
-           05  ITEM-PRICE       PIC 999V99.
-           05  ITEM-QUANTITY    PIC 999.
-           05  ITEM-COST        PIC 999V99.
+       FILE SECTION.
+       FD  RECEIPT-PRINTER-FILE.
+       01  RECEIPT-PRINT-LINE    PIC X(80).
+
+       FD  SALES-JOURNAL-FILE.
+           COPY SALESJRN.
 
-       01  WS-BILL.
-           05  TOTAL-QUANTITY          PIC 999 VALUE ZEROES.
-           05  TOTAL-COST              PIC 99999V99 VALUE ZEROES.
-           05  TOTAL-COST-DISCOUNTED   PIC 99999V99 VALUE ZEROES.
+      *    EMPLOYEE-MASTER-FILE IS CHECKED AT SIGN-ON SO ONLY A KNOWN,
+      *    NOT-TERMINATED EMPLOYEE WHO KEYS THE RIGHT PIN CAN OPEN A
+      *    TICKET, AND EVERY TICKET CAN BE TRACED BACK TO WHO OPENED IT.
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY EMPMAST.
 
+       WORKING-STORAGE SECTION.
        01  WS-CONTROL.
-           05  J                       PIC 999 VALUE 1.
-           05  DISCOUNT                PIC V9  VALUE .8.
-           05  MINIMUM-FOR-DISCOUNT    PIC 999 VALUE 100.
-           05  USER-ANSWER             PIC A.
-               88  DONE                VALUE 'N'.
-
-       01  HEADING-LINE1.
-           05 FILLER  PIC X(16) VALUE 'PRODUCT'.
-           05 FILLER  PIC X(2) VALUE SPACES.
-           05 FILLER  PIC X(10) VALUE 'PRICE'.
-           05 FILLER  PIC X(2) VALUE SPACES.
-           05 FILLER  PIC X(8) VALUE 'QUANTITY'.
-           05 FILLER  PIC X(2) VALUE SPACES.
-           05 FILLER  PIC X(10) VALUE 'COST'.
-
-       01  HEADING-LINE2.
-           05 FILLER  PIC X(16) VALUE '================'.
-           05 FILLER  PIC X(2) VALUE SPACES.
-           05 FILLER  PIC X(10) VALUE '=========='.
-           05 FILLER  PIC X(2) VALUE SPACES.
-           05 FILLER  PIC X(8) VALUE '========'.
-           05 FILLER  PIC X(2) VALUE SPACES.
-           05 FILLER  PIC X(10) VALUE '=========='.
-
-       01  ITEM-LINE.
-           05 DETAIL-DESCRIPTION  PIC X(16).
-           05 FILLER              PIC X(2) VALUE SPACES.
-           05 DETAIL-PRICE        PIC $$$,$$9.99.
-           05 FILLER              PIC X(2) VALUE SPACES.
-           05 DETAIL-QUANTITY     PIC ZZZZZZZ9.
-           05 FILLER              PIC X(2) VALUE SPACES.
-           05 DETAIL-COST         PIC $$$,$$9.99.
-
-       01  TOTAL-LINE1.
-           05 FILLER  PIC X(40) VALUE SPACES.
-           05 FILLER  PIC X(10) VALUE '=========='.
-
-       01  TOTAL-LINE2.
-           05 FILLER              PIC X(32) VALUE SPACES.
-           05 FILLER              PIC X(6) VALUE 'Items:'.
-           05 FILLER              PIC X(2) VALUE SPACES.
-           05 DET-TOTAL-QUANTITY  PIC ZZZZZZZZZ9.
-
-       01  TOTAL-LINE3.
-           05 FILLER           PIC X(32) VALUE SPACES.
-           05 FILLER           PIC X(6) VALUE 'Total:'.
-           05 FILLER           PIC X(2) VALUE SPACES.
-           05 DET-TOTAL-COST   PIC $$$,$$9.99.
-
-       01  TOTAL-LINE4.
-           05 FILLER                  PIC X(27) VALUE SPACES.
-           05 FILLER                  PIC X(11) VALUE 'Discounted:'.
-           05 FILLER                  PIC X(2) VALUE SPACES.
-           05 DET-TOTAL-DISCOUNTED    PIC $$$,$$9.99.
+           05  WS-RCPT-STATUS          PIC XX.
+               88  RCPT-STATUS-OK      VALUE '00'.
+           05  WS-JRN-STATUS           PIC XX.
+               88  JRN-STATUS-OK       VALUE '00'.
+               88  JRN-STATUS-EOF      VALUE '10'.
+           05  WS-TICKET-NUMBER        PIC X(14).
+           05  REGISTER-ID             PIC X(04).
+           05  OPERATOR-ID             PIC X(06).
+           05  RESUME-ANSWER           PIC X VALUE 'N'.
+               88  RESUME-TICKET       VALUE 'Y'.
+           05  TRANS-MODE              PIC X VALUE 'S'.
+               88  SALE-MODE           VALUE 'S'.
+               88  RETURN-MODE         VALUE 'R'.
+           05  WS-CUSTOMER-ID          PIC X(08).
+           05  WS-EMPLOYEE-ID          PIC X(06).
+           05  WS-EMPLOYEE-PIN         PIC X(04).
+           05  WS-EM-STATUS            PIC XX.
+               88  EM-STATUS-OK        VALUE '00'.
+               88  EM-STATUS-NOTFOUND  VALUE '23' '35'.
+           05  SIGNON-STATUS           PIC X VALUE 'N'.
+               88  SIGNON-OK           VALUE 'Y'.
+
+      *    WS-RETURN-RATE/WS-RETURN-CREDIT/RETURN-TOTAL-QUANTITY/
+      *    RETURN-TOTAL-COST ARE SIGNED SINCE JRN-ITEM-QUANTITY AND
+      *    JRN-ITEM-COST CAN BE NEGATIVE FOR AN EXCHANGE-CREDIT LINE,
+      *    SO RETURNING ONE OF THOSE LINES MUST DEBIT THE CUSTOMER
+      *    INSTEAD OF HAVING ITS SIGN DROPPED ON THE WAY TO THE REFUND.
+       01  WS-RETURN.
+           05  WS-RETURN-TICKET        PIC X(14).
+           05  WS-RETURN-RATE          PIC SV9999.
+           05  WS-RETURN-CREDIT        PIC S999V99.
+           05  RETURN-TOTAL-QUANTITY   PIC S999    VALUE ZERO.
+           05  RETURN-TOTAL-COST       PIC S99999V99 VALUE ZERO.
+           05  RETURN-HEADER-STATUS    PIC X VALUE 'N'.
+               88  RETURN-HEADER-FOUND VALUE 'Y'.
+           05  RETURN-SCAN-STATUS      PIC X VALUE 'N'.
+               88  RETURN-SCAN-DONE    VALUE 'Y'.
+           05  RETURN-LINE-ANSWER      PIC X VALUE 'N'.
+               88  RETURN-LINE-YES     VALUE 'Y'.
+           05  WS-RETURN-TOTAL-UNDISC  PIC S99999V99 VALUE ZERO.
+
+      *    WS-RETURN-LINE HOLDS EACH LINE THE CASHIER CHOSE TO CREDIT
+      *    BACK SO 0020-WRITE-RETURN-JOURNAL CAN APPEND THE RETURN TO
+      *    THE SALES JOURNAL AS ITS OWN TICKET, WITH EVERY QUANTITY AND
+      *    COST NEGATED FROM THE ORIGINAL SALE'S, ONCE THE JOURNAL IS NO
+      *    LONGER OPEN INPUT FOR THE ORIGINAL-TICKET LOOKUP.
+       01  WS-RETURN-LINE-COUNT        PIC 9(4) VALUE ZERO.
+       01  WS-RETURN-LINE
+               OCCURS 1 TO 2000 TIMES DEPENDING ON WS-RETURN-LINE-COUNT
+               INDEXED BY RL-IDX.
+           05  RL-ITEM-CODE            PIC X(05).
+           05  RL-ITEM-DESCRIPTION     PIC X(16).
+           05  RL-ITEM-PRICE           PIC 999V99.
+           05  RL-ITEM-QUANTITY        PIC S999.
+           05  RL-ITEM-COST            PIC S999V99.
+           05  RL-ITEM-CATEGORY-CODE   PIC X(04).
+
+       01  REFUND-LINE1.
+           05 FILLER              PIC X(20) VALUE 'Refund for ticket: '.
+           05 DET-REFUND-TICKET   PIC X(14).
+
+       01  REFUND-LINE2.
+           05 FILLER              PIC X(17) VALUE 'Items returned:  '.
+           05 DET-REFUND-QTY      PIC ZZZZZZZ9-.
+
+       01  REFUND-LINE3.
+           05 FILLER              PIC X(18) VALUE 'Amount credited: '.
+           05 DET-REFUND-COST     PIC $$$,$$9.99-.
 
        PROCEDURE DIVISION.
 
@@ -88,100 +170,267 @@
       * This is the initial paragraph, where all the paragraphs are    *
       * called.                                                        *
       * CALLED BY:  	                                               *
-      *	CALLS: 0002, 0003, 0004, 0005                                  *
+      *	CALLS: 0002, 0016, 0022, ORDENTRY                              *
       ******************************************************************
        0001-START.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO WS-TICKET-NUMBER.
+           PERFORM 0022-EMPLOYEE-SIGNON UNTIL SIGNON-OK.
            PERFORM 0002-WELCOME-USER.
-           PERFORM 0003-ASK-FOR-ITEM UNTIL DONE.
-           PERFORM 0004-CALCULATE-DISCOUNT.
-           PERFORM 0005-DISPLAY-BILL.
+           IF RETURN-MODE
+              PERFORM 0016-PROCESS-RETURN
+           ELSE
+              CALL 'ORDENTRY' USING BY CONTENT REGISTER-ID, OPERATOR-ID,
+                 WS-CUSTOMER-ID, RESUME-ANSWER, WS-TICKET-NUMBER
+              END-CALL
+           END-IF.
            STOP RUN.
        0001-END.
 
       ******************************************************************
-      * This paragraph is responsible to print initial                 *
-      * welcoming message to the user. It requires any variable.       *
+      * This paragraph is responsible to print the initial welcoming   *
+      * message and capture the register and operator ID ringing up   *
+      * this sale, so end-of-day reconciliation can tell whose drawer  *
+      * a ticket belongs to. The operator is asked whether this is a   *
+      * sale or a return, and, for a sale, whether it is a resumed     *
+      * ticket so a checkpointed sale can be reloaded instead of       *
+      * starting the basket over from empty.                           *
       * CALLED BY: 0001                                                *
       *	CALLS:                                                         *
       ******************************************************************
        0002-WELCOME-USER.
            DISPLAY 'Hi, welcome to the petstore cash register system!'.
+           DISPLAY 'Register ID:'.
+           ACCEPT REGISTER-ID.
+           DISPLAY 'Operator ID:'.
+           ACCEPT OPERATOR-ID.
+           DISPLAY 'Sale or return? S/R'.
+           ACCEPT TRANS-MODE.
+           IF SALE-MODE
+              DISPLAY 'Resume an in-progress ticket? Y/N'
+              ACCEPT RESUME-ANSWER
+              DISPLAY 'Customer loyalty ID (blank if none):'
+              ACCEPT WS-CUSTOMER-ID
+           END-IF.
        0002-END.
 
       ******************************************************************
-      * This paragraph is responsible to ask the user to               *
-      *  input items into the system. It will request first the item   *
-      * description, then it will ask for the item price and finally   *
-      * the item quantity. Once the user enters that data, the system  *
-      * will ask if the user wants to enter a new item (y/n question). *
-      * <p>                                                            *
-      * At Each new item, the system computes the final item cost,     *
-      * that is the price and multiplies by the quantity.              *
-      * CALLED BY: 0001                                                *
+      * This paragraph is responsible to drive a return transaction:   *
+      * it prompts for the original ticket number, finds that ticket's *
+      * header on the sales journal, lets the cashier pick which lines *
+      * to credit back, writes the return to the sales journal as its   *
+      * own ticket (with every quantity and cost negated from the       *
+      * original sale's, so day-end, category, and GL reporting pick up *
+      * the refund), and prints the refund. A ticket number not on the  *
+      * journal is reported and nothing is refunded.                    *
+      * CALLED BY: 0001                                                 *
+      *	CALLS: 0017, 0018, 0019, 0020                                  *
+      ******************************************************************
+       0016-PROCESS-RETURN.
+           MOVE ZERO TO RETURN-TOTAL-QUANTITY.
+           MOVE ZERO TO RETURN-TOTAL-COST.
+           MOVE ZERO TO WS-RETURN-TOTAL-UNDISC.
+           MOVE ZERO TO WS-RETURN-LINE-COUNT.
+           MOVE 'N' TO RETURN-HEADER-STATUS.
+           MOVE 'N' TO RETURN-SCAN-STATUS.
+           DISPLAY 'Original ticket number:'.
+           ACCEPT WS-RETURN-TICKET.
+           OPEN INPUT SALES-JOURNAL-FILE.
+           PERFORM 0017-FIND-RETURN-HEADER
+              UNTIL JRN-STATUS-EOF OR RETURN-HEADER-FOUND.
+           IF RETURN-HEADER-FOUND
+              PERFORM 0018-SELECT-RETURN-LINES UNTIL RETURN-SCAN-DONE
+           ELSE
+              DISPLAY 'TICKET NOT FOUND ON JOURNAL'
+           END-IF.
+           CLOSE SALES-JOURNAL-FILE.
+           IF RETURN-HEADER-FOUND
+              PERFORM 0020-WRITE-RETURN-JOURNAL
+              OPEN OUTPUT RECEIPT-PRINTER-FILE
+              PERFORM 0019-DISPLAY-REFUND
+              CLOSE RECEIPT-PRINTER-FILE
+           END-IF.
+       0016-END.
+
+      ******************************************************************
+      * This paragraph is responsible to scan the sales journal for    *
+      * the header record matching the ticket number being returned,   *
+      * and to derive the discount rate originally applied to that     *
+      * ticket so each returned line can be credited at the price the  *
+      * customer actually paid, not today's price.                     *
+      * CALLED BY: 0016                                                *
       *	CALLS:                                                         *
       ******************************************************************
-       0003-ASK-FOR-ITEM.
-           DISPLAY 'Item description:'.
-           ACCEPT ITEM-DESCRIPTION (I).
-           DISPLAY 'Item price:'.
-           ACCEPT ITEM-PRICE (I).
-           DISPLAY 'Item quantity:'.
-           ACCEPT ITEM-QUANTITY (I).
-           COMPUTE ITEM-COST (I) = ITEM-QUANTITY (I) * ITEM-PRICE (I).
-           ADD ITEM-QUANTITY (I) TO TOTAL-QUANTITY.
-           ADD ITEM-COST (I) TO TOTAL-COST.
-           ADD 1 TO I.
-           DISPLAY 'Do you have items to include? Y/N'.
-           ACCEPT USER-ANSWER.
-       0003-END.
-
-      ******************************************************************
-      * This paragraph is responsible to compute the final discount in *
-      * in the user's bill. If the total cost is greater than the      *
-      * minimum for the discount, the system is multiplz the total     *
-      * by the discount.                                               *
-      * <p>                                                            *
-      * Example: Minimum for discount is $100, the discount is 10%,    *
-      * the total cost is $200. The total discounted cost will be      *
-      * $200 * 0.9 = $18                                               *
-      * CALLED BY: 0001                                                *
+       0017-FIND-RETURN-HEADER.
+           READ SALES-JOURNAL-FILE
+               AT END
+                  SET JRN-STATUS-EOF TO TRUE
+               NOT AT END
+                  IF JRN-HEADER-RECORD AND
+                        JRN-TICKET-NUMBER IS EQUAL TO WS-RETURN-TICKET
+                     SET RETURN-HEADER-FOUND TO TRUE
+                     MOVE ZERO TO WS-RETURN-RATE
+                     IF JRN-TOTAL-COST IS GREATER THAN ZERO
+                        COMPUTE WS-RETURN-RATE ROUNDED =
+                           JRN-TOTAL-COST-DISCOUNTED / JRN-TOTAL-COST
+                     END-IF
+                  END-IF
+           END-READ.
+       0017-END.
+
+      ******************************************************************
+      * This paragraph is responsible to walk the detail records that  *
+      * follow the matched header, one line item at a time, asking the *
+      * cashier whether each line is being returned. The scan ends at  *
+      * end of file or as soon as a record for a different ticket is   *
+      * read, since detail records for one ticket are written          *
+      * together right after its header.                                *
+      * CALLED BY: 0016                                                *
       *	CALLS:                                                         *
       ******************************************************************
-       0004-CALCULATE-DISCOUNT.
-           IF TOTAL-COST IS GREATER THAN MINIMUM-FOR-DISCOUNT THEN
-              COMPUTE TOTAL-COST-DISCOUNTED = TOTAL-COST * DISCOUNT
-           ELSE
-              MOVE TOTAL-COST TO TOTAL-COST-DISCOUNTED
-           END-IF.
-       0004-END.
+       0018-SELECT-RETURN-LINES.
+           READ SALES-JOURNAL-FILE
+               AT END
+                  SET JRN-STATUS-EOF TO TRUE
+                  SET RETURN-SCAN-DONE TO TRUE
+               NOT AT END
+                  IF JRN-DETAIL-RECORD AND
+                        JRN-TICKET-NUMBER IS EQUAL TO WS-RETURN-TICKET
+                     DISPLAY JRN-ITEM-DESCRIPTION ' QTY '
+                        JRN-ITEM-QUANTITY ' COST ' JRN-ITEM-COST
+                     DISPLAY 'Return this line? Y/N'
+                     ACCEPT RETURN-LINE-ANSWER
+                     IF RETURN-LINE-YES
+                        ADD JRN-ITEM-QUANTITY TO RETURN-TOTAL-QUANTITY
+                        COMPUTE WS-RETURN-CREDIT ROUNDED =
+                           JRN-ITEM-COST * WS-RETURN-RATE
+                        ADD WS-RETURN-CREDIT TO RETURN-TOTAL-COST
+                        ADD JRN-ITEM-COST TO WS-RETURN-TOTAL-UNDISC
+                        ADD 1 TO WS-RETURN-LINE-COUNT
+                        SET RL-IDX TO WS-RETURN-LINE-COUNT
+                        MOVE JRN-ITEM-CODE TO RL-ITEM-CODE (RL-IDX)
+                        MOVE JRN-ITEM-DESCRIPTION
+                           TO RL-ITEM-DESCRIPTION (RL-IDX)
+                        MOVE JRN-ITEM-PRICE TO RL-ITEM-PRICE (RL-IDX)
+                        COMPUTE RL-ITEM-QUANTITY (RL-IDX) =
+                           ZERO - JRN-ITEM-QUANTITY
+                        COMPUTE RL-ITEM-COST (RL-IDX) =
+                           ZERO - JRN-ITEM-COST
+                        MOVE JRN-ITEM-CATEGORY-CODE
+                           TO RL-ITEM-CATEGORY-CODE (RL-IDX)
+                     END-IF
+                  ELSE
+                     SET RETURN-SCAN-DONE TO TRUE
+                  END-IF
+           END-READ.
+       0018-END.
 
       ******************************************************************
-      * This paragraph is responsible to print sequencially the user's *
-      * item and the final bill. It prints item by item and at the     *
-      * end, the system presents the total quantity, total cost and    *
-      * the total discounted cost, if a discount applies.              *
-      * CALLED BY: 0001                                                *
+      * This paragraph is responsible to display and print the refund  *
+      * total for the lines the cashier selected.                       *
+      * CALLED BY: 0016                                                *
       *	CALLS:                                                         *
       ******************************************************************
-       0005-DISPLAY-BILL.
-           DISPLAY ' '.
-           DISPLAY ' '.
-           DISPLAY HEADING-LINE1.
-           DISPLAY HEADING-LINE2.
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J IS EQUAL TO I
-              MOVE ITEM-DESCRIPTION (J) TO DETAIL-DESCRIPTION
-              MOVE ITEM-PRICE (J) TO DETAIL-PRICE
-              MOVE ITEM-QUANTITY (J) TO DETAIL-QUANTITY
-              MOVE ITEM-COST (J) TO DETAIL-COST
-              DISPLAY ITEM-LINE
+       0019-DISPLAY-REFUND.
+           MOVE WS-RETURN-TICKET    TO DET-REFUND-TICKET.
+           DISPLAY REFUND-LINE1.
+           MOVE REFUND-LINE1 TO RECEIPT-PRINT-LINE.
+           WRITE RECEIPT-PRINT-LINE.
+           MOVE RETURN-TOTAL-QUANTITY TO DET-REFUND-QTY.
+           DISPLAY REFUND-LINE2.
+           MOVE REFUND-LINE2 TO RECEIPT-PRINT-LINE.
+           WRITE RECEIPT-PRINT-LINE.
+           MOVE RETURN-TOTAL-COST TO DET-REFUND-COST.
+           DISPLAY REFUND-LINE3.
+           MOVE REFUND-LINE3 TO RECEIPT-PRINT-LINE.
+           WRITE RECEIPT-PRINT-LINE.
+       0019-END.
+
+      ******************************************************************
+      * This paragraph is responsible to append the return to the      *
+      * sales journal as its own ticket, so day-end, category, and GL  *
+      * reporting (which derive their totals solely from the journal)  *
+      * see the refund instead of having it silently overstate the     *
+      * day's revenue. Every quantity and cost is negated from what    *
+      * the original sale journaled, the same way an exchange ticket's *
+      * credit lines are already negative going in.                     *
+      * CALLED BY: 0016                                                *
+      *	CALLS: 0021                                                    *
+      ******************************************************************
+       0020-WRITE-RETURN-JOURNAL.
+           INITIALIZE JOURNAL-RECORD.
+           MOVE 'H'                   TO JRN-RECORD-TYPE.
+           MOVE WS-TICKET-NUMBER      TO JRN-TICKET-NUMBER.
+           MOVE REGISTER-ID           TO JRN-REGISTER-ID.
+           MOVE OPERATOR-ID           TO JRN-OPERATOR-ID.
+           COMPUTE JRN-TOTAL-QUANTITY = ZERO - RETURN-TOTAL-QUANTITY.
+           COMPUTE JRN-TOTAL-COST = ZERO - WS-RETURN-TOTAL-UNDISC.
+           COMPUTE JRN-TOTAL-COST-DISCOUNTED =
+              ZERO - RETURN-TOTAL-COST.
+           OPEN EXTEND SALES-JOURNAL-FILE.
+           WRITE JOURNAL-RECORD.
+           PERFORM VARYING RL-IDX FROM 1 BY 1
+                 UNTIL RL-IDX > WS-RETURN-LINE-COUNT
+              PERFORM 0021-WRITE-RETURN-JOURNAL-DETAIL
            END-PERFORM.
-           DISPLAY TOTAL-LINE1.
-           MOVE TOTAL-QUANTITY TO DET-TOTAL-QUANTITY.
-           DISPLAY TOTAL-LINE2.
-           MOVE TOTAL-COST TO DET-TOTAL-COST.
-           DISPLAY TOTAL-LINE3.
-           MOVE TOTAL-COST-DISCOUNTED TO DET-TOTAL-DISCOUNTED.
-           DISPLAY TOTAL-LINE4.
-       0005-END.
+           CLOSE SALES-JOURNAL-FILE.
+       0020-END.
+
+      ******************************************************************
+      * This paragraph is responsible to append one detail record to   *
+      * the sales journal for the current returned line.                *
+      * CALLED BY: 0020                                                *
+      *	CALLS:                                                         *
+      ******************************************************************
+       0021-WRITE-RETURN-JOURNAL-DETAIL.
+           INITIALIZE JOURNAL-RECORD.
+           MOVE 'D'                   TO JRN-RECORD-TYPE.
+           MOVE WS-TICKET-NUMBER      TO JRN-TICKET-NUMBER.
+           MOVE REGISTER-ID           TO JRN-REGISTER-ID.
+           MOVE OPERATOR-ID           TO JRN-OPERATOR-ID.
+           MOVE RL-IDX                TO JRN-LINE-NUMBER.
+           MOVE RL-ITEM-CODE (RL-IDX) TO JRN-ITEM-CODE.
+           MOVE RL-ITEM-DESCRIPTION (RL-IDX) TO JRN-ITEM-DESCRIPTION.
+           MOVE RL-ITEM-PRICE (RL-IDX) TO JRN-ITEM-PRICE.
+           MOVE RL-ITEM-QUANTITY (RL-IDX) TO JRN-ITEM-QUANTITY.
+           MOVE RL-ITEM-COST (RL-IDX) TO JRN-ITEM-COST.
+           MOVE RL-ITEM-CATEGORY-CODE (RL-IDX)
+              TO JRN-ITEM-CATEGORY-CODE.
+           WRITE JOURNAL-RECORD.
+       0021-END.
+
+      ******************************************************************
+      * This paragraph is responsible to require an employee sign-on   *
+      * before any sale or return can begin. An employee ID not on the  *
+      * employee master, a terminated employee, or a wrong PIN is       *
+      * rejected and re-prompted, so only a known, currently active     *
+      * employee who keys the right PIN can open a ticket.              *
+      * CALLED BY: 0001                                                *
+      *	CALLS:                                                         *
+      ******************************************************************
+       0022-EMPLOYEE-SIGNON.
+           MOVE 'N' TO SIGNON-STATUS.
+           DISPLAY 'Employee ID:'.
+           ACCEPT WS-EMPLOYEE-ID.
+           DISPLAY 'PIN:'.
+           ACCEPT WS-EMPLOYEE-PIN.
+           MOVE WS-EMPLOYEE-ID TO EM-EMPLOYEE-ID.
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                  DISPLAY 'EMPLOYEE ID NOT RECOGNIZED'
+           END-READ.
+           CLOSE EMPLOYEE-MASTER-FILE.
+           IF EM-STATUS-OK
+              IF EM-TERMINATED
+                 DISPLAY 'EMPLOYEE IS NOT AUTHORIZED TO SIGN ON'
+              ELSE
+                 IF EM-PIN IS EQUAL TO WS-EMPLOYEE-PIN
+                    MOVE 'Y' TO SIGNON-STATUS
+                 ELSE
+                    DISPLAY 'INCORRECT PIN'
+                 END-IF
+              END-IF
+           END-IF.
+       0022-END.
 
        END PROGRAM PETSTORE.
