@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILYSALES.
+       AUTHOR. TOM HOLT.
+      ******************************************************************
+      * DATE       CHANGED BY    DESCRIPTION                           *
+      * --------   ------------  --------------------------------------*
+      * 08.09.26   tholt         INITIAL CHANGE (00001)                *
+      * 08.09.26   tholt         SKIP LINE-ITEM DETAIL RECORDS WHEN    *
+      *                          ACCUMULATING DAY TOTALS (00002)       *
+      ******************************************************************
+      * 0001 - MAIN PROCESS                                            *
+      * 0002 - READS THE SALES JOURNAL AND ACCUMULATES THE DAY'S       *
+      *        TOTALS                                                 *
+      * 0003 - PRINTS THE DAY-END REPORT                               *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-JOURNAL-FILE ASSIGN TO "SALESJRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JRN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-JOURNAL-FILE.
+           COPY SALESJRN.
+
+       WORKING-STORAGE SECTION.
+       01  WS-JRN-STATUS            PIC XX.
+           88  JRN-STATUS-OK        VALUE '00'.
+           88  JRN-STATUS-EOF       VALUE '10'.
+
+      *    WS-ITEMS-SOLD AND THE REVENUE FIELDS ARE SIGNED SINCE THEY
+      *    ROLL UP JRN-TOTAL-QUANTITY/JRN-TOTAL-COST/JRN-TOTAL-COST-
+      *    DISCOUNTED, WHICH CAN BE NEGATIVE ON A NET-CREDIT EXCHANGE
+      *    TICKET. WS-TICKET-COUNT IS A SIMPLE COUNT AND STAYS UNSIGNED.
+       01  WS-DAY-TOTALS.
+           05  WS-TICKET-COUNT      PIC 9(5) VALUE ZERO.
+           05  WS-ITEMS-SOLD        PIC S9(7) VALUE ZERO.
+           05  WS-GROSS-REVENUE     PIC S9(7)V99 VALUE ZERO.
+           05  WS-DISCOUNTED-REVENUE PIC S9(7)V99 VALUE ZERO.
+
+       01  REPORT-LINE1.
+           05 FILLER  PIC X(30) VALUE 'PETSTORE DAY-END SALES REPORT'.
+
+       01  REPORT-LINE2.
+           05 FILLER           PIC X(18) VALUE 'TICKETS RUNG UP:  '.
+           05 RPT-TICKET-COUNT PIC ZZZZ9.
+
+       01  REPORT-LINE3.
+           05 FILLER           PIC X(18) VALUE 'ITEMS SOLD:       '.
+           05 RPT-ITEMS-SOLD   PIC ZZZZZZ9-.
+
+       01  REPORT-LINE4.
+           05 FILLER           PIC X(18) VALUE 'GROSS REVENUE:    '.
+           05 RPT-GROSS        PIC $$,$$$,$$9.99-.
+
+       01  REPORT-LINE5.
+           05 FILLER           PIC X(19) VALUE 'DISCOUNTED REVENUE:'.
+           05 RPT-DISCOUNTED   PIC $$,$$$,$$9.99-.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * This is the initial paragraph, where all the paragraphs are    *
+      * called.                                                        *
+      * CALLED BY:  	                                               *
+      *	CALLS: 0002, 0003                                              *
+      ******************************************************************
+       0001-START.
+           OPEN INPUT SALES-JOURNAL-FILE.
+           PERFORM 0002-ACCUMULATE-TOTALS UNTIL JRN-STATUS-EOF.
+           CLOSE SALES-JOURNAL-FILE.
+           PERFORM 0003-PRINT-REPORT.
+           STOP RUN.
+       0001-END.
+
+      ******************************************************************
+      * This paragraph is responsible to read the sales journal one    *
+      * ticket at a time and roll each ticket into the day's totals.   *
+      * CALLED BY: 0001                                                *
+      *	CALLS:                                                         *
+      ******************************************************************
+       0002-ACCUMULATE-TOTALS.
+           READ SALES-JOURNAL-FILE
+               AT END
+                  SET JRN-STATUS-EOF TO TRUE
+               NOT AT END
+                  IF JRN-HEADER-RECORD
+                     ADD 1 TO WS-TICKET-COUNT
+                     ADD JRN-TOTAL-QUANTITY TO WS-ITEMS-SOLD
+                     ADD JRN-TOTAL-COST TO WS-GROSS-REVENUE
+                     ADD JRN-TOTAL-COST-DISCOUNTED TO
+                         WS-DISCOUNTED-REVENUE
+                  END-IF
+           END-READ.
+       0002-END.
+
+      ******************************************************************
+      * This paragraph is responsible to print the day-end totals.     *
+      * CALLED BY: 0001                                                *
+      *	CALLS:                                                         *
+      ******************************************************************
+       0003-PRINT-REPORT.
+           DISPLAY REPORT-LINE1.
+           MOVE WS-TICKET-COUNT TO RPT-TICKET-COUNT.
+           DISPLAY REPORT-LINE2.
+           MOVE WS-ITEMS-SOLD TO RPT-ITEMS-SOLD.
+           DISPLAY REPORT-LINE3.
+           MOVE WS-GROSS-REVENUE TO RPT-GROSS.
+           DISPLAY REPORT-LINE4.
+           MOVE WS-DISCOUNTED-REVENUE TO RPT-DISCOUNTED.
+           DISPLAY REPORT-LINE5.
+       0003-END.
+
+       END PROGRAM DAILYSALES.
