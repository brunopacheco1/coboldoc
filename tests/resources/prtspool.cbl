@@ -0,0 +1,234 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRTSPOOL.
+       AUTHOR. TOM HOLT.
+      ******************************************************************
+      * DATE       CHANGED BY    DESCRIPTION                           *
+      * --------   ------------  --------------------------------------*
+      * 08.09.26   tholt         INITIAL CHANGE (00001)                *
+      ******************************************************************
+      * 0001 - MAIN PROCESS                                            *
+      * 0002 - READS ONE PRINT QUEUE RECORD AND PRINTS ITS LINE        *
+      * 0003 - PRINTS THE HEADING AND DETAIL LINES FOR A TICKET        *
+      * 0004 - PRINTS THE TOTAL LINES THAT CLOSE OUT A TICKET          *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-QUEUE-FILE ASSIGN TO "PRINTQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRTQ-STATUS.
+           SELECT RECEIPT-PRINTER-FILE ASSIGN TO "RCPTPRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RCPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-QUEUE-FILE.
+           COPY PRINTQ.
+
+       FD  RECEIPT-PRINTER-FILE.
+       01  RECEIPT-PRINT-LINE    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PRTQ-STATUS            PIC XX.
+           88  PRTQ-STATUS-OK        VALUE '00'.
+           88  PRTQ-STATUS-EOF       VALUE '10'.
+       01  WS-RCPT-STATUS            PIC XX.
+           88  RCPT-STATUS-OK        VALUE '00'.
+
+      *    A HEADER RECORD CARRIES A TICKET'S TOTALS, BUT THEY PRINT
+      *    AT THE BOTTOM OF THE RECEIPT, AFTER ITS ITEM LINES, WHICH
+      *    ARE STILL TO COME ON THE QUEUE. THE TOTALS ARE HELD HERE
+      *    UNTIL THE NEXT HEADER (OR END OF FILE) SHOWS THE TICKET'S
+      *    ITEM LINES ARE ALL PRINTED, THE SAME WAY A NEW RECORD TYPE
+      *    OR END OF FILE CLOSES OUT A TICKET IN DAILYSALES/CATRPT.
+       01  WS-PENDING-STATUS         PIC X VALUE 'N'.
+           88  HAVE-PENDING-TOTALS   VALUE 'Y'.
+      *    THESE ARE SIGNED, LIKE THE PRTQ-TOTAL-* FIELDS THEY ARE
+      *    MOVED FROM, SO AN EXCHANGE TICKET'S NET TOTALS KEEP THEIR
+      *    SIGN UNTIL THEY PRINT.
+       01  WS-PENDING-TOTALS.
+           05  WS-PENDING-QUANTITY       PIC S999.
+           05  WS-PENDING-COST           PIC S99999V99.
+           05  WS-PENDING-DISCOUNTED     PIC S99999V99.
+           05  WS-PENDING-TAX            PIC S99999V99.
+           05  WS-PENDING-GRAND          PIC S99999V99.
+
+       01  RECEIPT-ID-LINE.
+           05 FILLER              PIC X(10) VALUE 'Register: '.
+           05 DETAIL-REGISTER-ID  PIC X(04).
+           05 FILLER              PIC X(3) VALUE SPACES.
+           05 FILLER              PIC X(10) VALUE 'Operator: '.
+           05 DETAIL-OPERATOR-ID  PIC X(06).
+
+       01  HEADING-LINE1.
+           05 FILLER  PIC X(16) VALUE 'PRODUCT'.
+           05 FILLER  PIC X(2) VALUE SPACES.
+           05 FILLER  PIC X(10) VALUE 'PRICE'.
+           05 FILLER  PIC X(2) VALUE SPACES.
+           05 FILLER  PIC X(8) VALUE 'QUANTITY'.
+           05 FILLER  PIC X(2) VALUE SPACES.
+           05 FILLER  PIC X(10) VALUE 'COST'.
+
+       01  HEADING-LINE2.
+           05 FILLER  PIC X(16) VALUE '================'.
+           05 FILLER  PIC X(2) VALUE SPACES.
+           05 FILLER  PIC X(10) VALUE '=========='.
+           05 FILLER  PIC X(2) VALUE SPACES.
+           05 FILLER  PIC X(8) VALUE '========'.
+           05 FILLER  PIC X(2) VALUE SPACES.
+           05 FILLER  PIC X(10) VALUE '=========='.
+
+       01  ITEM-LINE.
+           05 DETAIL-DESCRIPTION  PIC X(16).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 DETAIL-PRICE        PIC $$$,$$9.99.
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 DETAIL-QUANTITY     PIC ZZZZZZZ9-.
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 DETAIL-COST         PIC $$$,$$9.99-.
+
+       01  TOTAL-LINE1.
+           05 FILLER  PIC X(40) VALUE SPACES.
+           05 FILLER  PIC X(10) VALUE '=========='.
+
+       01  TOTAL-LINE2.
+           05 FILLER              PIC X(32) VALUE SPACES.
+           05 FILLER              PIC X(6) VALUE 'Items:'.
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 DET-TOTAL-QUANTITY  PIC ZZZZZZZZ9-.
+
+       01  TOTAL-LINE3.
+           05 FILLER           PIC X(32) VALUE SPACES.
+           05 FILLER           PIC X(6) VALUE 'Total:'.
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 DET-TOTAL-COST   PIC $$$,$$9.99-.
+
+       01  TOTAL-LINE4.
+           05 FILLER                  PIC X(27) VALUE SPACES.
+           05 FILLER                  PIC X(11) VALUE 'Discounted:'.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 DET-TOTAL-DISCOUNTED    PIC $$$,$$9.99-.
+
+       01  TOTAL-LINE5.
+           05 FILLER           PIC X(34) VALUE SPACES.
+           05 FILLER           PIC X(4) VALUE 'Tax:'.
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 DET-TOTAL-TAX    PIC $$$,$$9.99-.
+
+       01  TOTAL-LINE6.
+           05 FILLER           PIC X(28) VALUE SPACES.
+           05 FILLER           PIC X(10) VALUE 'Total Due:'.
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 DET-TOTAL-GRAND  PIC $$$,$$9.99-.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * This is the initial paragraph, where all the paragraphs are    *
+      * called. It drains every ticket waiting on the print queue and  *
+      * then truncates the queue so the same tickets are not printed   *
+      * again the next time this program runs.                        *
+      * CALLED BY:  	                                               *
+      *	CALLS: 0002                                                    *
+      ******************************************************************
+       0001-START.
+           OPEN INPUT PRINT-QUEUE-FILE.
+           OPEN OUTPUT RECEIPT-PRINTER-FILE.
+           PERFORM 0002-PROCESS-QUEUE-RECORD UNTIL PRTQ-STATUS-EOF.
+           IF HAVE-PENDING-TOTALS
+              PERFORM 0004-PRINT-TOTALS
+           END-IF.
+           CLOSE RECEIPT-PRINTER-FILE.
+           CLOSE PRINT-QUEUE-FILE.
+           OPEN OUTPUT PRINT-QUEUE-FILE.
+           CLOSE PRINT-QUEUE-FILE.
+           STOP RUN.
+       0001-END.
+
+      ******************************************************************
+      * This paragraph is responsible to read one print queue record   *
+      * and print its line: a header record closes out the prior       *
+      * ticket's total lines (if any are still pending) and starts the *
+      * new ticket's receipt heading; a detail record prints one line  *
+      * item on the receipt currently in progress.                     *
+      * CALLED BY: 0001                                                *
+      *	CALLS: 0003, 0004                                              *
+      ******************************************************************
+       0002-PROCESS-QUEUE-RECORD.
+           READ PRINT-QUEUE-FILE
+               AT END
+                  SET PRTQ-STATUS-EOF TO TRUE
+               NOT AT END
+                  IF PRTQ-HEADER-RECORD
+                     IF HAVE-PENDING-TOTALS
+                        PERFORM 0004-PRINT-TOTALS
+                     END-IF
+                     PERFORM 0003-PRINT-HEADING
+                  ELSE
+                     MOVE PRTQ-ITEM-DESCRIPTION TO DETAIL-DESCRIPTION
+                     MOVE PRTQ-ITEM-PRICE       TO DETAIL-PRICE
+                     MOVE PRTQ-ITEM-QUANTITY    TO DETAIL-QUANTITY
+                     MOVE PRTQ-ITEM-COST        TO DETAIL-COST
+                     MOVE ITEM-LINE TO RECEIPT-PRINT-LINE
+                     WRITE RECEIPT-PRINT-LINE
+                  END-IF
+           END-READ.
+       0002-END.
+
+      ******************************************************************
+      * This paragraph is responsible to print the register/operator   *
+      * heading and the item column heading for a ticket's receipt.    *
+      * The header record's totals are saved off to print later, once  *
+      * this ticket's item lines (still to come on the queue) are all  *
+      * printed.                                                        *
+      * CALLED BY: 0002                                                *
+      *	CALLS:                                                         *
+      ******************************************************************
+       0003-PRINT-HEADING.
+           MOVE PRTQ-REGISTER-ID TO DETAIL-REGISTER-ID.
+           MOVE PRTQ-OPERATOR-ID TO DETAIL-OPERATOR-ID.
+           MOVE RECEIPT-ID-LINE TO RECEIPT-PRINT-LINE.
+           WRITE RECEIPT-PRINT-LINE.
+           MOVE HEADING-LINE1 TO RECEIPT-PRINT-LINE.
+           WRITE RECEIPT-PRINT-LINE.
+           MOVE HEADING-LINE2 TO RECEIPT-PRINT-LINE.
+           WRITE RECEIPT-PRINT-LINE.
+           MOVE PRTQ-TOTAL-QUANTITY        TO WS-PENDING-QUANTITY.
+           MOVE PRTQ-TOTAL-COST            TO WS-PENDING-COST.
+           MOVE PRTQ-TOTAL-COST-DISCOUNTED TO WS-PENDING-DISCOUNTED.
+           MOVE PRTQ-TOTAL-TAX             TO WS-PENDING-TAX.
+           MOVE PRTQ-TOTAL-GRAND           TO WS-PENDING-GRAND.
+           SET HAVE-PENDING-TOTALS TO TRUE.
+       0003-END.
+
+      ******************************************************************
+      * This paragraph is responsible to print the total lines that    *
+      * close out the ticket whose heading was printed by 0003, from   *
+      * the totals that header record saved off.                       *
+      * CALLED BY: 0001, 0002                                          *
+      *	CALLS:                                                         *
+      ******************************************************************
+       0004-PRINT-TOTALS.
+           MOVE TOTAL-LINE1 TO RECEIPT-PRINT-LINE.
+           WRITE RECEIPT-PRINT-LINE.
+           MOVE WS-PENDING-QUANTITY TO DET-TOTAL-QUANTITY.
+           MOVE TOTAL-LINE2 TO RECEIPT-PRINT-LINE.
+           WRITE RECEIPT-PRINT-LINE.
+           MOVE WS-PENDING-COST TO DET-TOTAL-COST.
+           MOVE TOTAL-LINE3 TO RECEIPT-PRINT-LINE.
+           WRITE RECEIPT-PRINT-LINE.
+           MOVE WS-PENDING-DISCOUNTED TO DET-TOTAL-DISCOUNTED.
+           MOVE TOTAL-LINE4 TO RECEIPT-PRINT-LINE.
+           WRITE RECEIPT-PRINT-LINE.
+           MOVE WS-PENDING-TAX TO DET-TOTAL-TAX.
+           MOVE TOTAL-LINE5 TO RECEIPT-PRINT-LINE.
+           WRITE RECEIPT-PRINT-LINE.
+           MOVE WS-PENDING-GRAND TO DET-TOTAL-GRAND.
+           MOVE TOTAL-LINE6 TO RECEIPT-PRINT-LINE.
+           WRITE RECEIPT-PRINT-LINE.
+           MOVE 'N' TO WS-PENDING-STATUS.
+       0004-END.
+
+       END PROGRAM PRTSPOOL.
