@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLEXTRCT.
+       AUTHOR. TOM HOLT.
+      ******************************************************************
+      * DATE       CHANGED BY    DESCRIPTION                           *
+      * --------   ------------  --------------------------------------*
+      * 08.09.26   tholt         INITIAL CHANGE (00001)                *
+      ******************************************************************
+      * 0001 - MAIN PROCESS                                            *
+      * 0002 - READS THE SALES JOURNAL AND ACCUMULATES GROSS SALES,    *
+      *        DISCOUNT GIVEN, AND TAX COLLECTED FOR THE DAY           *
+      * 0003 - WRITES THE GL EXTRACT FILE, ONE RECORD PER GL ACCOUNT   *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-JOURNAL-FILE ASSIGN TO "SALESJRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JRN-STATUS.
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRCT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-JOURNAL-FILE.
+           COPY SALESJRN.
+
+      *    GL-EXTRACT-FILE IS A FIXED-LAYOUT, ONE-RECORD-PER-ACCOUNT
+      *    FILE THE BOOKKEEPING SOFTWARE IMPORTS AT MONTH END, SO THE
+      *    DAY'S SALES REVENUE, DISCOUNT, AND TAX COLLECTED NEVER HAVE
+      *    TO BE RE-TOTALED BY HAND OFF PRINTED RECEIPTS. THE RECORD IS
+      *    WRITTEN TO A LINE SEQUENTIAL FILE, SO GL-AMOUNT IS LEFT
+      *    DISPLAY NUMERIC RATHER THAN COMP-3 -- A PACKED-DECIMAL BYTE
+      *    CAN LAND ON A LINE-ENDING BIT PATTERN AND CORRUPT THE RECORD,
+      *    AND THE DISCOUNT ACCOUNT POSTS NEGATIVE ON ANY DAY WITH A
+      *    DISCOUNTED SALE.
+       FD  GL-EXTRACT-FILE.
+       01  GL-EXTRACT-RECORD.
+           05  GL-ACCOUNT-CODE        PIC X(04).
+           05  GL-ACCOUNT-DESCRIPTION PIC X(20).
+           05  GL-AMOUNT              PIC S9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-JRN-STATUS            PIC XX.
+           88  JRN-STATUS-OK        VALUE '00'.
+           88  JRN-STATUS-EOF       VALUE '10'.
+       01  WS-GL-STATUS             PIC XX.
+           88  GL-STATUS-OK         VALUE '00'.
+
+      *    THESE ARE SIGNED SINCE JRN-TOTAL-COST/JRN-TOTAL-COST-
+      *    DISCOUNTED/JRN-TOTAL-TAX CAN BE NEGATIVE ON A NET-CREDIT
+      *    EXCHANGE TICKET. GL-AMOUNT ABOVE IS ALREADY SIGNED.
+       01  WS-GL-TOTALS.
+           05  WS-GROSS-SALES       PIC S9(7)V99 VALUE ZERO.
+           05  WS-DISCOUNT-GIVEN    PIC S9(7)V99 VALUE ZERO.
+           05  WS-TAX-COLLECTED     PIC S9(7)V99 VALUE ZERO.
+
+       01  GL-SALES-ACCOUNT-CODE      PIC X(04) VALUE '4000'.
+       01  GL-SALES-ACCOUNT-DESC      PIC X(20) VALUE
+               'SALES REVENUE'.
+       01  GL-DISCOUNT-ACCOUNT-CODE   PIC X(04) VALUE '4900'.
+       01  GL-DISCOUNT-ACCOUNT-DESC   PIC X(20) VALUE
+               'SALES DISCOUNTS'.
+       01  GL-TAX-ACCOUNT-CODE        PIC X(04) VALUE '2200'.
+       01  GL-TAX-ACCOUNT-DESC        PIC X(20) VALUE
+               'SALES TAX PAYABLE'.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * This is the initial paragraph, where all the paragraphs are    *
+      * called.                                                        *
+      * CALLED BY:  	                                               *
+      *	CALLS: 0002, 0003                                              *
+      ******************************************************************
+       0001-START.
+           OPEN INPUT SALES-JOURNAL-FILE.
+           PERFORM 0002-ACCUMULATE-GL-TOTALS UNTIL JRN-STATUS-EOF.
+           CLOSE SALES-JOURNAL-FILE.
+           OPEN OUTPUT GL-EXTRACT-FILE.
+           PERFORM 0003-WRITE-GL-EXTRACT.
+           CLOSE GL-EXTRACT-FILE.
+           STOP RUN.
+       0001-END.
+
+      ******************************************************************
+      * This paragraph is responsible to read the sales journal and    *
+      * roll each ticket's header record into the day's gross sales,   *
+      * discount given, and tax collected. Detail records carry no     *
+      * ticket-level totals and are skipped.                           *
+      * CALLED BY: 0001                                                *
+      *	CALLS:                                                         *
+      ******************************************************************
+       0002-ACCUMULATE-GL-TOTALS.
+           READ SALES-JOURNAL-FILE
+               AT END
+                  SET JRN-STATUS-EOF TO TRUE
+               NOT AT END
+                  IF JRN-HEADER-RECORD
+                     ADD JRN-TOTAL-COST TO WS-GROSS-SALES
+                     COMPUTE WS-DISCOUNT-GIVEN =
+                        WS-DISCOUNT-GIVEN +
+                        (JRN-TOTAL-COST - JRN-TOTAL-COST-DISCOUNTED)
+                     ADD JRN-TOTAL-TAX TO WS-TAX-COLLECTED
+                  END-IF
+           END-READ.
+       0002-END.
+
+      ******************************************************************
+      * This paragraph is responsible to write one GL extract record   *
+      * for each of the three accounts the day's sales activity posts  *
+      * to: sales revenue, sales discounts, and sales tax payable.     *
+      * CALLED BY: 0001                                                *
+      *	CALLS:                                                         *
+      ******************************************************************
+       0003-WRITE-GL-EXTRACT.
+           MOVE GL-SALES-ACCOUNT-CODE TO GL-ACCOUNT-CODE.
+           MOVE GL-SALES-ACCOUNT-DESC TO GL-ACCOUNT-DESCRIPTION.
+           MOVE WS-GROSS-SALES TO GL-AMOUNT.
+           WRITE GL-EXTRACT-RECORD.
+           MOVE GL-DISCOUNT-ACCOUNT-CODE TO GL-ACCOUNT-CODE.
+           MOVE GL-DISCOUNT-ACCOUNT-DESC TO GL-ACCOUNT-DESCRIPTION.
+           COMPUTE GL-AMOUNT = ZERO - WS-DISCOUNT-GIVEN.
+           WRITE GL-EXTRACT-RECORD.
+           MOVE GL-TAX-ACCOUNT-CODE TO GL-ACCOUNT-CODE.
+           MOVE GL-TAX-ACCOUNT-DESC TO GL-ACCOUNT-DESCRIPTION.
+           MOVE WS-TAX-COLLECTED TO GL-AMOUNT.
+           WRITE GL-EXTRACT-RECORD.
+       0003-END.
+
+       END PROGRAM GLEXTRCT.
