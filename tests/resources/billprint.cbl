@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BILLPRINT.
+       AUTHOR. TOM HOLT.
+      ******************************************************************
+      * DATE       CHANGED BY    DESCRIPTION                           *
+      * --------   ------------  --------------------------------------*
+      * 08.09.26   tholt         INITIAL CHANGE (00001)                *
+      ******************************************************************
+      * 0001 - MAIN PROCESS, ENTERED BY CONTENT FROM ORDENTRY           *
+      * 0002 - WRITES ONE PRINT QUEUE DETAIL RECORD FOR A LINE ITEM    *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-QUEUE-FILE ASSIGN TO "PRINTQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRTQ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    PRINT-QUEUE-FILE HOLDS COMPLETED TICKETS WAITING TO BE
+      *    PRINTED. BILLPRINT ONLY APPENDS TO IT; PRTSPOOL IS THE
+      *    PROGRAM THAT ACTUALLY DRAINS IT TO THE RECEIPT PRINTER, ON
+      *    ITS OWN SCHEDULE, SO A SLOW PRINTER NEVER HOLDS UP THE NEXT
+      *    TICKET'S ORDER ENTRY.
+       FD  PRINT-QUEUE-FILE.
+           COPY PRINTQ.
+
+       WORKING-STORAGE SECTION.
+       01  WS-PRTQ-STATUS              PIC XX.
+           88  PRTQ-STATUS-OK          VALUE '00'.
+       01  J                           PIC 9(4).
+
+       LINKAGE SECTION.
+       01  LK-TICKET-NUMBER            PIC X(14).
+       01  LK-REGISTER-ID              PIC X(04).
+       01  LK-OPERATOR-ID              PIC X(06).
+       01  LK-ITEM-COUNT               PIC 9(4).
+       01  LK-ITEM-TABLE.
+           05  LK-ITEM
+                   OCCURS 1 TO 2000 TIMES DEPENDING ON LK-ITEM-COUNT
+                   INDEXED BY LK-I.
+               10  LK-ITEM-CODE        PIC X(05).
+               10  LK-ITEM-DESCRIPTION PIC X(16).
+               10  LK-ITEM-PRICE       PIC 999V99.
+               10  LK-ITEM-QUANTITY    PIC S999.
+               10  LK-ITEM-COST        PIC S999V99.
+               10  LK-ITEM-CATEGORY-CODE PIC X(04).
+       01  LK-BILL.
+           05  LK-TOTAL-QUANTITY          PIC S999.
+           05  LK-TOTAL-COST              PIC S99999V99.
+           05  LK-TOTAL-COST-DISCOUNTED   PIC S99999V99.
+           05  LK-TOTAL-TAX               PIC S99999V99.
+           05  LK-TOTAL-GRAND             PIC S99999V99.
+
+       PROCEDURE DIVISION USING LK-TICKET-NUMBER, LK-REGISTER-ID,
+               LK-OPERATOR-ID, LK-ITEM-COUNT, LK-ITEM-TABLE, LK-BILL.
+
+      ******************************************************************
+      * This is the initial paragraph, entered BY CONTENT from         *
+      * ORDENTRY once a ticket has been totaled and paid. Instead of   *
+      * printing the receipt itself, this paragraph appends a header   *
+      * and one detail record per line item to the print queue so      *
+      * PRTSPOOL can print it whenever the printer is free.            *
+      * CALLED BY: ORDENTRY 0001                                       *
+      *	CALLS: 0002                                                    *
+      ******************************************************************
+       0001-START.
+           OPEN EXTEND PRINT-QUEUE-FILE.
+           INITIALIZE PRINT-QUEUE-RECORD.
+           MOVE 'H'                     TO PRTQ-RECORD-TYPE.
+           MOVE LK-TICKET-NUMBER        TO PRTQ-TICKET-NUMBER.
+           MOVE LK-REGISTER-ID          TO PRTQ-REGISTER-ID.
+           MOVE LK-OPERATOR-ID          TO PRTQ-OPERATOR-ID.
+           MOVE LK-TOTAL-QUANTITY       TO PRTQ-TOTAL-QUANTITY.
+           MOVE LK-TOTAL-COST           TO PRTQ-TOTAL-COST.
+           MOVE LK-TOTAL-COST-DISCOUNTED TO PRTQ-TOTAL-COST-DISCOUNTED.
+           MOVE LK-TOTAL-TAX            TO PRTQ-TOTAL-TAX.
+           MOVE LK-TOTAL-GRAND          TO PRTQ-TOTAL-GRAND.
+           WRITE PRINT-QUEUE-RECORD.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > LK-ITEM-COUNT
+              PERFORM 0002-WRITE-QUEUE-DETAIL
+           END-PERFORM.
+           CLOSE PRINT-QUEUE-FILE.
+           GOBACK.
+       0001-END.
+
+      ******************************************************************
+      * This paragraph is responsible to append one print queue detail *
+      * record for the current line item.                               *
+      * CALLED BY: 0001                                                *
+      *	CALLS:                                                         *
+      ******************************************************************
+       0002-WRITE-QUEUE-DETAIL.
+           INITIALIZE PRINT-QUEUE-RECORD.
+           MOVE 'D'                    TO PRTQ-RECORD-TYPE.
+           MOVE LK-TICKET-NUMBER       TO PRTQ-TICKET-NUMBER.
+           MOVE LK-REGISTER-ID         TO PRTQ-REGISTER-ID.
+           MOVE LK-OPERATOR-ID         TO PRTQ-OPERATOR-ID.
+           MOVE J                      TO PRTQ-LINE-NUMBER.
+           MOVE LK-ITEM-DESCRIPTION (J) TO PRTQ-ITEM-DESCRIPTION.
+           MOVE LK-ITEM-PRICE (J)      TO PRTQ-ITEM-PRICE.
+           MOVE LK-ITEM-QUANTITY (J)   TO PRTQ-ITEM-QUANTITY.
+           MOVE LK-ITEM-COST (J)       TO PRTQ-ITEM-COST.
+           WRITE PRINT-QUEUE-RECORD.
+       0002-END.
+
+       END PROGRAM BILLPRINT.
