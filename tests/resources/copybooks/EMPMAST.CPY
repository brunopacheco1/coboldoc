@@ -0,0 +1,17 @@
+      ******************************************************************
+      * EMPMAST - EMPLOYEE MASTER RECORD LAYOUT                        *
+      * CHECKED AT SIGN-ON SO ONLY A KNOWN, NOT-TERMINATED EMPLOYEE WHO *
+      * KEYS THE RIGHT PIN CAN OPEN A TICKET, AND AGAIN WHENEVER A      *
+      * MANAGER-LEVEL APPROVAL (SUCH AS A DISCOUNT OVERRIDE) IS         *
+      * REQUIRED, SINCE ONLY AN ACTIVE EMPLOYEE WITH EM-MANAGER-FLAG    *
+      * SET MAY APPROVE ONE. SHARED BY PETSTORE (SIGN-ON) AND ORDENTRY  *
+      * (MANAGER OVERRIDE APPROVAL).                                    *
+      ******************************************************************
+       01  EM-RECORD.
+           05  EM-EMPLOYEE-ID       PIC X(06).
+           05  EM-PIN               PIC X(04).
+           05  EM-STATUS-CODE       PIC X.
+               88  EM-ACTIVE        VALUE 'A'.
+               88  EM-TERMINATED    VALUE 'T'.
+           05  EM-MANAGER-FLAG      PIC X VALUE 'N'.
+               88  EM-IS-MANAGER    VALUE 'Y'.
