@@ -0,0 +1,30 @@
+      ******************************************************************
+      * PRINTQ - RECEIPT PRINT QUEUE RECORD LAYOUT                     *
+      * ONE HEADER RECORD (PRTQ-RECORD-TYPE 'H') IS APPENDED FOR EACH  *
+      * COMPLETED TICKET, FOLLOWED BY ONE DETAIL RECORD (PRTQ-RECORD-  *
+      * TYPE 'D') PER LINE ITEM ON THAT TICKET, THE SAME HEADER/DETAIL *
+      * DESIGN AS SALESJRN. BILLPRINT APPENDS A TICKET HERE INSTEAD OF *
+      * PRINTING IT DIRECTLY, SO A SLOW PRINTER NEVER HOLDS UP ORDER   *
+      * ENTRY ON THE NEXT TICKET; PRTSPOOL DRAINS THE QUEUE AND PRINTS *
+      * EACH TICKET TO THE RECEIPT PRINTER ON ITS OWN SCHEDULE.        *
+      * PRTQ-ITEM-QUANTITY/PRTQ-ITEM-COST, AND THE TOTALS THEY ROLL    *
+      * INTO, ARE SIGNED SO AN EXCHANGE TICKET'S NET TOTALS PRINT      *
+      * CORRECTLY EVEN WHEN A CREDIT LINE OUTWEIGHS THE NEW SALE.      *
+      ******************************************************************
+       01  PRINT-QUEUE-RECORD.
+           05  PRTQ-RECORD-TYPE           PIC X(01).
+               88  PRTQ-HEADER-RECORD     VALUE 'H'.
+               88  PRTQ-DETAIL-RECORD     VALUE 'D'.
+           05  PRTQ-TICKET-NUMBER         PIC X(14).
+           05  PRTQ-REGISTER-ID           PIC X(04).
+           05  PRTQ-OPERATOR-ID           PIC X(06).
+           05  PRTQ-LINE-NUMBER           PIC 9(4).
+           05  PRTQ-ITEM-DESCRIPTION      PIC X(16).
+           05  PRTQ-ITEM-PRICE            PIC 999V99.
+           05  PRTQ-ITEM-QUANTITY         PIC S999.
+           05  PRTQ-ITEM-COST             PIC S999V99.
+           05  PRTQ-TOTAL-QUANTITY        PIC S999.
+           05  PRTQ-TOTAL-COST            PIC S99999V99.
+           05  PRTQ-TOTAL-COST-DISCOUNTED PIC S99999V99.
+           05  PRTQ-TOTAL-TAX             PIC S99999V99.
+           05  PRTQ-TOTAL-GRAND           PIC S99999V99.
