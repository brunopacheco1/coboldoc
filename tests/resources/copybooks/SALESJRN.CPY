@@ -0,0 +1,36 @@
+      ******************************************************************
+      * SALESJRN - SALES JOURNAL RECORD LAYOUT                         *
+      * ONE HEADER RECORD (JRN-RECORD-TYPE 'H') IS APPENDED FOR EACH   *
+      * COMPLETED TICKET, FOLLOWED BY ONE DETAIL RECORD (JRN-RECORD-   *
+      * TYPE 'D') PER LINE ITEM ON THAT TICKET, SO A RETURN CAN LOOK   *
+      * UP THE ORIGINAL LINES SOLD. EACH DETAIL RECORD ALSO CARRIES THE *
+      * ITEM'S CATEGORY CODE SO CATRPT CAN SUMMARIZE SALES BY CATEGORY. *
+      * SHARED BY PETSTORE (WRITER) AND ANY PROGRAM THAT REPORTS OFF    *
+      * THE JOURNAL (DAILYSALES, CATRPT, GLEXTRCT).                     *
+      * JRN-ITEM-QUANTITY/JRN-ITEM-COST, AND THE TOTALS THEY ROLL INTO, *
+      * ARE SIGNED SO AN EXCHANGE TICKET'S CREDIT LINES (A NEGATIVE     *
+      * QUANTITY RUNG BY ORDENTRY) NET AGAINST ITS NEW-SALE LINES       *
+      * INSTEAD OF HAVING THEIR SIGN DROPPED ON THE WAY TO THE JOURNAL. *
+      * THIS RECORD TRAVELS THROUGH A LINE SEQUENTIAL FILE, SO NONE OF  *
+      * ITS NUMERIC FIELDS ARE COMP-3 -- A PACKED-DECIMAL BYTE CAN LAND *
+      * ON A LINE-ENDING BIT PATTERN AND CORRUPT THE RECORD, ESPECIALLY *
+      * ONCE A FIELD GOES NEGATIVE.                                     *
+      ******************************************************************
+       01  JOURNAL-RECORD.
+           05  JRN-RECORD-TYPE            PIC X(01).
+               88  JRN-HEADER-RECORD      VALUE 'H'.
+               88  JRN-DETAIL-RECORD      VALUE 'D'.
+           05  JRN-TICKET-NUMBER          PIC X(14).
+           05  JRN-REGISTER-ID            PIC X(04).
+           05  JRN-OPERATOR-ID            PIC X(06).
+           05  JRN-LINE-NUMBER            PIC 9(4).
+           05  JRN-ITEM-CODE              PIC X(05).
+           05  JRN-ITEM-DESCRIPTION       PIC X(16).
+           05  JRN-ITEM-PRICE             PIC 999V99.
+           05  JRN-ITEM-QUANTITY          PIC S999.
+           05  JRN-ITEM-COST              PIC S999V99.
+           05  JRN-ITEM-CATEGORY-CODE     PIC X(04).
+           05  JRN-TOTAL-QUANTITY         PIC S999.
+           05  JRN-TOTAL-COST             PIC S99999V99.
+           05  JRN-TOTAL-COST-DISCOUNTED  PIC S99999V99.
+           05  JRN-TOTAL-TAX              PIC S99999V99.
