@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CATRPT.
+       AUTHOR. TOM HOLT.
+      ******************************************************************
+      * DATE       CHANGED BY    DESCRIPTION                           *
+      * --------   ------------  --------------------------------------*
+      * 08.09.26   tholt         INITIAL CHANGE (00001)                *
+      ******************************************************************
+      * 0001 - MAIN PROCESS                                            *
+      * 0002 - READS THE SALES JOURNAL AND ROLLS UP EACH LINE ITEM     *
+      *        DETAIL RECORD INTO ITS CATEGORY'S TOTALS                *
+      * 0003 - FINDS OR ADDS THE CATEGORY SLOT FOR THE CURRENT DETAIL  *
+      * 0004 - PRINTS THE CATEGORY SUMMARY REPORT                       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-JOURNAL-FILE ASSIGN TO "SALESJRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JRN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-JOURNAL-FILE.
+           COPY SALESJRN.
+
+       WORKING-STORAGE SECTION.
+       01  WS-JRN-STATUS            PIC XX.
+           88  JRN-STATUS-OK        VALUE '00'.
+           88  JRN-STATUS-EOF       VALUE '10'.
+
+       01  WS-TICKET-RATE           PIC V9999 VALUE ZERO.
+       01  WS-CATEGORY-COUNT        PIC 99 VALUE ZERO.
+      *    CAT-COST AND CAT-COST-DISCOUNTED ARE SIGNED SINCE THEY ROLL
+      *    UP JRN-ITEM-COST, WHICH CAN BE NEGATIVE FOR AN EXCHANGE
+      *    CREDIT LINE.
+       01  WS-CATEGORY-TABLE.
+           05  CATEGORY-ENTRY OCCURS 20 TIMES INDEXED BY CAT-IDX.
+               10  CAT-CODE             PIC X(04).
+               10  CAT-COST             PIC S9(7)V99 VALUE ZERO.
+               10  CAT-COST-DISCOUNTED  PIC S9(7)V99 VALUE ZERO.
+
+       01  REPORT-LINE1.
+           05 FILLER  PIC X(35) VALUE 'PETSTORE CATEGORY SALES SUMMARY'.
+
+       01  REPORT-LINE2.
+           05 FILLER           PIC X(10) VALUE 'CATEGORY'.
+           05 FILLER           PIC X(4) VALUE SPACES.
+           05 FILLER           PIC X(14) VALUE 'GROSS SALES'.
+           05 FILLER           PIC X(4) VALUE SPACES.
+           05 FILLER           PIC X(14) VALUE 'DISCOUNTED'.
+
+       01  CAT-DETAIL-LINE.
+           05 DET-CAT-CODE          PIC X(10).
+           05 FILLER                PIC X(4) VALUE SPACES.
+           05 DET-CAT-COST          PIC $$,$$$,$$9.99-.
+           05 FILLER                PIC X(4) VALUE SPACES.
+           05 DET-CAT-DISCOUNTED    PIC $$,$$$,$$9.99-.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * This is the initial paragraph, where all the paragraphs are    *
+      * called.                                                        *
+      * CALLED BY:  	                                               *
+      *	CALLS: 0002, 0004                                              *
+      ******************************************************************
+       0001-START.
+           OPEN INPUT SALES-JOURNAL-FILE.
+           PERFORM 0002-ACCUMULATE-BY-CATEGORY UNTIL JRN-STATUS-EOF.
+           CLOSE SALES-JOURNAL-FILE.
+           PERFORM 0004-PRINT-REPORT.
+           STOP RUN.
+       0001-END.
+
+      ******************************************************************
+      * This paragraph is responsible to read the sales journal one    *
+      * record at a time and roll each line item detail record into    *
+      * its category's running totals. A header record carries no      *
+      * category information but is where the ticket's overall         *
+      * discount rate (JRN-TOTAL-COST-DISCOUNTED / JRN-TOTAL-COST) is   *
+      * picked up, since that rate was never stored per line; it is    *
+      * remembered in WS-TICKET-RATE and applied to every detail        *
+      * record that follows, up to the next header.                    *
+      * CALLED BY: 0001                                                *
+      *	CALLS: 0003                                                    *
+      ******************************************************************
+       0002-ACCUMULATE-BY-CATEGORY.
+           READ SALES-JOURNAL-FILE
+               AT END
+                  SET JRN-STATUS-EOF TO TRUE
+               NOT AT END
+                  IF JRN-HEADER-RECORD
+                     MOVE ZERO TO WS-TICKET-RATE
+                     IF JRN-TOTAL-COST IS GREATER THAN ZERO
+                        COMPUTE WS-TICKET-RATE ROUNDED =
+                           JRN-TOTAL-COST-DISCOUNTED / JRN-TOTAL-COST
+                     END-IF
+                  ELSE
+                     PERFORM 0003-FIND-CATEGORY-SLOT
+                     ADD JRN-ITEM-COST TO CAT-COST (CAT-IDX)
+                     COMPUTE CAT-COST-DISCOUNTED (CAT-IDX) ROUNDED =
+                        CAT-COST-DISCOUNTED (CAT-IDX) +
+                        (JRN-ITEM-COST * WS-TICKET-RATE)
+                  END-IF
+           END-READ.
+       0002-END.
+
+      ******************************************************************
+      * This paragraph is responsible to locate the category table     *
+      * slot for the current detail record's category code, adding a   *
+      * new slot at the end of the table the first time a category is  *
+      * seen. CAT-IDX is left pointing at the matching (or new) slot.   *
+      * THE FIRST WHEN STOPS THE SEARCH AT THE END OF THE IN-USE        *
+      * PORTION OF THE TABLE (WS-CATEGORY-COUNT) RATHER THAN LETTING IT *
+      * RUN ON INTO UNUSED SLOTS, WHICH COULD OTHERWISE FALSE-MATCH ON  *
+      * WHATEVER BLANK OR STALE VALUE THOSE SLOTS HOLD. A CATEGORY CODE *
+      * SEEN FOR THE FIRST TIME AFTER THE TABLE IS FULL IS REPORTED     *
+      * AND LEFT OUT OF THE SUMMARY RATHER THAN OVERRUNNING THE TABLE.  *
+      * CALLED BY: 0002                                                *
+      *	CALLS:                                                         *
+      ******************************************************************
+       0003-FIND-CATEGORY-SLOT.
+           SET CAT-IDX TO 1.
+           SEARCH CATEGORY-ENTRY
+               AT END
+                  IF WS-CATEGORY-COUNT IS GREATER THAN OR EQUAL TO 20
+                     DISPLAY 'CATEGORY TABLE FULL, CODE '
+                        JRN-ITEM-CATEGORY-CODE ' NOT TRACKED'
+                  ELSE
+                     ADD 1 TO WS-CATEGORY-COUNT
+                     SET CAT-IDX TO WS-CATEGORY-COUNT
+                     MOVE JRN-ITEM-CATEGORY-CODE TO CAT-CODE (CAT-IDX)
+                  END-IF
+               WHEN CAT-IDX IS GREATER THAN WS-CATEGORY-COUNT
+                  IF WS-CATEGORY-COUNT IS GREATER THAN OR EQUAL TO 20
+                     DISPLAY 'CATEGORY TABLE FULL, CODE '
+                        JRN-ITEM-CATEGORY-CODE ' NOT TRACKED'
+                  ELSE
+                     ADD 1 TO WS-CATEGORY-COUNT
+                     SET CAT-IDX TO WS-CATEGORY-COUNT
+                     MOVE JRN-ITEM-CATEGORY-CODE TO CAT-CODE (CAT-IDX)
+                  END-IF
+               WHEN CAT-CODE (CAT-IDX) IS EQUAL TO
+                     JRN-ITEM-CATEGORY-CODE
+                  CONTINUE
+           END-SEARCH.
+       0003-END.
+
+      ******************************************************************
+      * This paragraph is responsible to print the category summary    *
+      * report, one line per category seen on the journal.             *
+      * CALLED BY: 0001                                                *
+      *	CALLS:                                                         *
+      ******************************************************************
+       0004-PRINT-REPORT.
+           DISPLAY REPORT-LINE1.
+           DISPLAY REPORT-LINE2.
+           PERFORM VARYING CAT-IDX FROM 1 BY 1
+                 UNTIL CAT-IDX > WS-CATEGORY-COUNT
+              MOVE CAT-CODE (CAT-IDX) TO DET-CAT-CODE
+              MOVE CAT-COST (CAT-IDX) TO DET-CAT-COST
+              MOVE CAT-COST-DISCOUNTED (CAT-IDX) TO DET-CAT-DISCOUNTED
+              DISPLAY CAT-DETAIL-LINE
+           END-PERFORM.
+       0004-END.
+
+       END PROGRAM CATRPT.
